@@ -27,7 +27,15 @@
                01 WS-STR2   PIC A(13) VALUE 'SECOND STRING'.
                01 WS-STR3   PIC A(12) VALUE 'THIRD STRING'.
                01 WS-COUNT  PIC 9(02) VALUE 1.
-           
+
+      *        Once FIRSTNAME/SECONDNAME/STREET/CITY/ZIP (abc.cpy) are
+      *        part of the student record, they still need to be turned
+      *        into one formatted mailing line for report-card mailers.
+               01 WS-MAILING-LABEL PIC X(80).
+
+               01 WS-STUDENT-ADDRESS.
+               COPY "abc.cpy".
+
        PROCEDURE DIVISION.
            DISPLAY "STRING-HANDLING".
 
@@ -36,11 +44,33 @@
                   WS-STR3 DELIMITED BY SIZE
                   INTO WS-RESULT
                   WITH POINTER WS-COUNT
-                  ON OVERFLOW DISPLAY 'OVERFLOW!' 
+                  ON OVERFLOW DISPLAY 'OVERFLOW!'
            END-STRING.
-   
+
            DISPLAY 'WS-RESULT : ' WS-RESULT.
            DISPLAY 'WS-COUNT : ' WS-COUNT.
 
+           PERFORM BUILD-MAILING-LABEL.
+           DISPLAY 'WS-MAILING-LABEL: ' WS-MAILING-LABEL.
+
        STOP RUN.
+
+       BUILD-MAILING-LABEL.
+           MOVE 'MARKUS'     TO FIRSTNAME.
+           MOVE 'SOMETHING'  TO SECONDNAME.
+           MOVE 'SOMEROAD'   TO STREET.
+           MOVE 'GOTHENBURG' TO CITY.
+           MOVE '12345'      TO ZIP.
+
+           STRING FIRSTNAME   DELIMITED BY SPACE
+                  ' '         DELIMITED BY SIZE
+                  SECONDNAME  DELIMITED BY SPACE
+                  ', '        DELIMITED BY SIZE
+                  STREET      DELIMITED BY SPACE
+                  ', '        DELIMITED BY SIZE
+                  CITY        DELIMITED BY SPACE
+                  ' '         DELIMITED BY SIZE
+                  ZIP         DELIMITED BY SIZE
+                  INTO WS-MAILING-LABEL
+           END-STRING.
        
\ No newline at end of file
