@@ -14,26 +14,42 @@
       * 
        IDENTIFICATION DIVISION.
            PROGRAM-ID. UNSTRING.
-           
+
            DATA DIVISION.
                WORKING-STORAGE SECTION.
                01 WS-STRING PIC A(30) VALUE 'FIRST SECOND THIRD'.
                01 WS-STR1 PIC A(5).
                01 WS-STR2 PIC A(6).
                01 WS-STR3 PIC A(5).
-           
+
+      *        STUDENT-NAME is stored "Last, First" (e.g. 'Doe, John')
+      *        so the marksheet report can sort by surname. This CALLs
+      *        UTIL-SPLIT-NAME (util.cbl) to split it on the comma into
+      *        WS-LAST-NAME and WS-FIRST-NAME.
+               01 WS-STUDENT-NAME PIC A(25) VALUE 'Doe, John'.
+               01 WS-LAST-NAME    PIC A(25).
+               01 WS-FIRST-NAME   PIC A(25).
+
        PROCEDURE DIVISION.
            DISPLAY "UNSTRING-HANDLING".
 
            UNSTRING WS-STRING DELIMITED BY SPACE
-               INTO WS-STR1, 
-                    WS-STR2, 
+               INTO WS-STR1,
+                    WS-STR2,
                     WS-STR3
            END-UNSTRING.
-   
+
            DISPLAY 'WS-STR1 : 'WS-STR1.
            DISPLAY 'WS-STR2 : 'WS-STR2.
            DISPLAY 'WS-STR3 : 'WS-STR3.
 
+           PERFORM SPLIT-STUDENT-NAME.
+           DISPLAY 'WS-LAST-NAME : ' WS-LAST-NAME.
+           DISPLAY 'WS-FIRST-NAME: ' WS-FIRST-NAME.
+
        STOP RUN.
+
+       SPLIT-STUDENT-NAME.
+           CALL 'UTIL-SPLIT-NAME' USING WS-STUDENT-NAME, WS-LAST-NAME,
+                                         WS-FIRST-NAME.
        
\ No newline at end of file
