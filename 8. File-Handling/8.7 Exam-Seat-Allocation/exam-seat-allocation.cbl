@@ -0,0 +1,103 @@
+      * file-organization.cbl only documents RELATIVE organization in
+      * comments ("provides the fastest access... relative key
+      * represents the record's location") but no program in the repo
+      * ever declares a RELATIVE file. This program is that real use:
+      * EXAM-SEAT is keyed by seat number, so a seating batch job can
+      * ASSIGN-SEATS for a roster of students and then look any one of
+      * them up directly by seat number instead of scanning an
+      * indexed file.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EXAM-SEAT-ALLOCATION.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT EXAM-SEAT ASSIGN TO 'EXAM-SEAT'
+                   ORGANIZATION IS RELATIVE
+                   ACCESS MODE IS DYNAMIC
+                   RELATIVE KEY IS WS-SEAT-NUM
+                   FILE STATUS IS WS-SEAT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD EXAM-SEAT.
+           01 EXAM-SEAT-REC.
+               05 SEAT-STUDENT-ID    PIC 9(05).
+               05 SEAT-STUDENT-NAME  PIC A(25).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                PIC X(02).
+           01 WS-SEAT-FS             PIC X(02).
+           01 WS-EOF                  PIC A(01) VALUE 'N'.
+           01 WS-SEAT-NUM               PIC 9(04) VALUE ZERO.
+           01 WS-LOOKUP-SEAT-NUM         PIC 9(04) VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "EXAM-SEAT-ALLOCATION".
+
+           PERFORM ASSIGN-SEATS.
+           PERFORM LOOKUP-SEAT.
+       STOP RUN.
+
+       ASSIGN-SEATS.
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXAM-SEAT.
+           IF WS-SEAT-FS NOT EQUAL '00'
+               DISPLAY "Error opening EXAM-SEAT. Status: " WS-SEAT-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM WRITE-SEAT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+           CLOSE EXAM-SEAT.
+
+       WRITE-SEAT.
+           ADD 1 TO WS-SEAT-NUM.
+           MOVE STUDENT-ID   TO SEAT-STUDENT-ID.
+           MOVE STUDENT-NAME TO SEAT-STUDENT-NAME.
+           WRITE EXAM-SEAT-REC
+               INVALID KEY
+                   DISPLAY 'SEAT ASSIGN: Invalid Key '
+                       WS-SEAT-NUM
+           END-WRITE.
+
+       LOOKUP-SEAT.
+           OPEN INPUT EXAM-SEAT.
+           IF WS-SEAT-FS NOT EQUAL '00'
+               DISPLAY "Error opening EXAM-SEAT. Status: " WS-SEAT-FS
+               STOP RUN
+           END-IF.
+
+           MOVE WS-LOOKUP-SEAT-NUM TO WS-SEAT-NUM.
+           READ EXAM-SEAT
+               INVALID KEY
+                   DISPLAY 'SEAT ' WS-SEAT-NUM ' NOT ALLOCATED'
+               NOT INVALID KEY
+                   DISPLAY 'SEAT ' WS-SEAT-NUM ': '
+                       SEAT-STUDENT-ID ' ' SEAT-STUDENT-NAME
+           END-READ.
+
+           CLOSE EXAM-SEAT.
