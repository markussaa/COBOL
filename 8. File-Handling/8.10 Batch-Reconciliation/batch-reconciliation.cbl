@@ -0,0 +1,147 @@
+      * None of SORT, MERGE, WRITE or DELETE tie their record counts
+      * back to STUDENT-MASTER itself. This program is the final
+      * balancing step of the nightly batch window: it counts
+      * STUDENT-MASTER before comparing it to a baseline taken the
+      * previous night, rolls in the ADD-COUNT/DELETE-COUNT figures
+      * WRITE and DELETE left behind, and flags a discrepancy instead
+      * of a downstream complaint finding it first. The current count
+      * is then written back as tomorrow's baseline.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. BATCH-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT PRE-BATCH-COUNT-FILE
+                   ASSIGN TO 'PRE-BATCH-COUNT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PRE-FS.
+
+               SELECT ADD-COUNT-FILE ASSIGN TO 'ADD-COUNT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ADD-FS.
+
+               SELECT DELETE-COUNT-FILE ASSIGN TO 'DELETE-COUNT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-DEL-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD PRE-BATCH-COUNT-FILE.
+           01 PRE-BATCH-COUNT-LINE    PIC 9(06).
+
+           FD ADD-COUNT-FILE.
+           01 ADD-COUNT-LINE          PIC 9(06).
+
+           FD DELETE-COUNT-FILE.
+           01 DELETE-COUNT-LINE       PIC 9(06).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                  PIC X(02).
+           01 WS-PRE-FS              PIC X(02).
+           01 WS-ADD-FS              PIC X(02).
+           01 WS-DEL-FS              PIC X(02).
+           01 WS-EOF                  PIC A(01) VALUE 'N'.
+           01 WS-HAVE-BASELINE          PIC A(01) VALUE 'Y'.
+           01 WS-PRE-COUNT                PIC 9(06) VALUE ZERO.
+           01 WS-ADD-COUNT                  PIC 9(06) VALUE ZERO.
+           01 WS-DELETE-COUNT                 PIC 9(06) VALUE ZERO.
+           01 WS-POST-COUNT                     PIC 9(06) VALUE ZERO.
+           01 WS-EXPECTED-COUNT                   PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "BATCH-RECONCILIATION".
+
+           PERFORM COUNT-STUDENT-MASTER.
+           PERFORM READ-PRE-BATCH-COUNT.
+           PERFORM READ-MOVEMENT-COUNTS.
+           PERFORM COMPARE-COUNTS.
+           PERFORM WRITE-PRE-BATCH-COUNT.
+       STOP RUN.
+
+       COUNT-STUDENT-MASTER.
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-POST-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+       READ-PRE-BATCH-COUNT.
+           OPEN INPUT PRE-BATCH-COUNT-FILE.
+           IF WS-PRE-FS EQUAL '00'
+               READ PRE-BATCH-COUNT-FILE
+                   AT END MOVE 'N' TO WS-HAVE-BASELINE
+                   NOT AT END MOVE PRE-BATCH-COUNT-LINE TO WS-PRE-COUNT
+               END-READ
+               CLOSE PRE-BATCH-COUNT-FILE
+           ELSE
+               MOVE 'N' TO WS-HAVE-BASELINE
+           END-IF.
+
+       READ-MOVEMENT-COUNTS.
+           OPEN INPUT ADD-COUNT-FILE.
+           IF WS-ADD-FS EQUAL '00'
+               READ ADD-COUNT-FILE
+                   AT END MOVE ZERO TO WS-ADD-COUNT
+                   NOT AT END MOVE ADD-COUNT-LINE TO WS-ADD-COUNT
+               END-READ
+               CLOSE ADD-COUNT-FILE
+           ELSE
+               MOVE ZERO TO WS-ADD-COUNT
+           END-IF.
+
+           OPEN INPUT DELETE-COUNT-FILE.
+           IF WS-DEL-FS EQUAL '00'
+               READ DELETE-COUNT-FILE
+                   AT END MOVE ZERO TO WS-DELETE-COUNT
+                   NOT AT END MOVE DELETE-COUNT-LINE TO WS-DELETE-COUNT
+               END-READ
+               CLOSE DELETE-COUNT-FILE
+           ELSE
+               MOVE ZERO TO WS-DELETE-COUNT
+           END-IF.
+
+       COMPARE-COUNTS.
+           IF WS-HAVE-BASELINE NOT EQUAL 'Y'
+               DISPLAY 'NO PRIOR BASELINE - RECORDING ' WS-POST-COUNT
+                   ' AS TONIGHT''S BASELINE'
+           ELSE
+               COMPUTE WS-EXPECTED-COUNT =
+                   WS-PRE-COUNT + WS-ADD-COUNT - WS-DELETE-COUNT
+               DISPLAY 'PRE-BATCH COUNT: '  WS-PRE-COUNT
+               DISPLAY 'ADDS: '             WS-ADD-COUNT
+               DISPLAY 'DELETES: '          WS-DELETE-COUNT
+               DISPLAY 'EXPECTED COUNT: '   WS-EXPECTED-COUNT
+               DISPLAY 'ACTUAL COUNT: '     WS-POST-COUNT
+               IF WS-EXPECTED-COUNT = WS-POST-COUNT
+                   DISPLAY 'BATCH RECONCILED - COUNTS MATCH'
+               ELSE
+                   DISPLAY 'BATCH DISCREPANCY - COUNTS DO NOT MATCH'
+               END-IF
+           END-IF.
+
+       WRITE-PRE-BATCH-COUNT.
+           OPEN OUTPUT PRE-BATCH-COUNT-FILE.
+           MOVE WS-POST-COUNT TO PRE-BATCH-COUNT-LINE.
+           WRITE PRE-BATCH-COUNT-LINE.
+           CLOSE PRE-BATCH-COUNT-FILE.
