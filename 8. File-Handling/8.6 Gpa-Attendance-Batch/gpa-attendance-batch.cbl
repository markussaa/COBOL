@@ -0,0 +1,162 @@
+      * add-verb.cbl, subtract-verb.cbl, multiply-verb.cbl,
+      * divide-verb.cbl and compute-verb.cbl only show each verb in
+      * isolation. This program is a real batch run built out of them:
+      * it reads every per-subject mark off MARKS-TRANS and ADDs them
+      * into a running total per student, then for each STUDENT-MASTER
+      * record DIVIDEs that total by the subject count for a
+      * GPA-style average, SUBTRACTs ABSENCES from the class-day count
+      * and MULTIPLIEs the result into an attendance percentage, and
+      * REWRITEs both figures onto the student's record so
+      * marksheet-report.cbl has real numbers to print.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. GPA-ATTENDANCE-BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MARKS-TRANS ASSIGN TO 'MARKS-TRANS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-STUDENT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MARKS-TRANS.
+           01 MARKS-TRANS-REC.
+               05 MT-STUDENT-ID    PIC 9(05).
+               05 MT-SUBJECT-CODE  PIC X(04).
+               05 MT-MARK          PIC 9(03).
+
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                  PIC X(02).
+           01 WS-STUDENT-FS           PIC X(02).
+           01 WS-EOF                  PIC A(01) VALUE 'N'.
+           01 WS-CLASS-DAYS            PIC 9(03) VALUE 180.
+           01 WS-DAYS-PRESENT           PIC 9(03).
+           01 WS-ATTEND-RATIO            PIC 9V9999.
+           01 WS-AVG-MARK                 PIC 9(03)V99.
+           01 WS-MARK-RATIO                PIC 9V9999.
+
+           01 WS-TOTALS-TABLE.
+               05 WS-STUDENT-TOTALS OCCURS 50 TIMES INDEXED BY SI.
+                   10 WS-TOT-STUDENT-ID  PIC 9(05).
+                   10 WS-TOT-MARKS       PIC 9(05).
+                   10 WS-TOT-SUBJECTS    PIC 9(02).
+
+           01 WS-TOTALS-COUNT         PIC 9(03) VALUE ZERO.
+           01 WS-FOUND-TOTAL          PIC A(01).
+           01 WS-FOUND-INDEX          PIC 9(03).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "GPA-ATTENDANCE-BATCH".
+
+           PERFORM LOAD-MARKS-TOTALS.
+           PERFORM UPDATE-STUDENT-MASTER.
+       STOP RUN.
+
+       LOAD-MARKS-TOTALS.
+           OPEN INPUT MARKS-TRANS.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening MARKS-TRANS. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MARKS-TRANS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM ACCUMULATE-MARK
+               END-READ
+           END-PERFORM.
+
+           CLOSE MARKS-TRANS.
+
+       ACCUMULATE-MARK.
+           MOVE 'N' TO WS-FOUND-TOTAL.
+           PERFORM VARYING SI FROM 1 BY 1
+               UNTIL SI > WS-TOTALS-COUNT OR WS-FOUND-TOTAL = 'Y'
+               IF WS-TOT-STUDENT-ID(SI) = MT-STUDENT-ID
+                   MOVE 'Y' TO WS-FOUND-TOTAL
+                   MOVE SI TO WS-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-TOTAL = 'N' AND WS-TOTALS-COUNT >= 50
+               DISPLAY 'REJECTED - TOTALS TABLE FULL: ' MT-STUDENT-ID
+           ELSE
+               IF WS-FOUND-TOTAL = 'N'
+                   ADD 1 TO WS-TOTALS-COUNT
+                   MOVE WS-TOTALS-COUNT TO WS-FOUND-INDEX
+                   MOVE MT-STUDENT-ID
+                       TO WS-TOT-STUDENT-ID(WS-FOUND-INDEX)
+               END-IF
+
+               ADD MT-MARK TO WS-TOT-MARKS(WS-FOUND-INDEX)
+               ADD 1 TO WS-TOT-SUBJECTS(WS-FOUND-INDEX)
+           END-IF.
+
+       UPDATE-STUDENT-MASTER.
+           OPEN I-O STUDENT.
+           IF WS-STUDENT-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: "
+                   WS-STUDENT-FS
+               STOP RUN
+           END-IF.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM UPDATE-ONE-STUDENT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+       UPDATE-ONE-STUDENT.
+           PERFORM COMPUTE-ATTENDANCE-PCT.
+           PERFORM COMPUTE-GPA.
+
+           REWRITE STUDENT-FILE.
+           IF WS-STUDENT-FS NOT EQUAL '00'
+               DISPLAY "Error rewriting STUDENT-MASTER. Status: "
+                   WS-STUDENT-FS
+           END-IF.
+
+       COMPUTE-ATTENDANCE-PCT.
+           SUBTRACT ABSENCES FROM WS-CLASS-DAYS
+               GIVING WS-DAYS-PRESENT.
+           DIVIDE WS-DAYS-PRESENT BY WS-CLASS-DAYS
+               GIVING WS-ATTEND-RATIO ROUNDED.
+           MULTIPLY WS-ATTEND-RATIO BY 100
+               GIVING ATTENDANCE-PCT ROUNDED.
+
+       COMPUTE-GPA.
+           MOVE 'N' TO WS-FOUND-TOTAL.
+           PERFORM VARYING SI FROM 1 BY 1
+               UNTIL SI > WS-TOTALS-COUNT OR WS-FOUND-TOTAL = 'Y'
+               IF WS-TOT-STUDENT-ID(SI) = STUDENT-ID
+                   MOVE 'Y' TO WS-FOUND-TOTAL
+                   MOVE SI TO WS-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-TOTAL = 'N' OR WS-TOT-SUBJECTS(WS-FOUND-INDEX)
+               = ZERO
+               MOVE ZERO TO GPA
+           ELSE
+               DIVIDE WS-TOT-MARKS(WS-FOUND-INDEX)
+                   BY WS-TOT-SUBJECTS(WS-FOUND-INDEX)
+                   GIVING WS-AVG-MARK ROUNDED
+               DIVIDE WS-AVG-MARK BY 100 GIVING WS-MARK-RATIO ROUNDED
+               MULTIPLY WS-MARK-RATIO BY 4 GIVING GPA ROUNDED
+           END-IF.
