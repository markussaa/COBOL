@@ -0,0 +1,113 @@
+      * perform-thru.cbl only shows PERFORM PARA-1 THRU PARA-3 in the
+      * abstract. This program is a real end-of-day driver structured
+      * the same way, OPEN-FILES THRU CLOSE-FILES, running validate,
+      * sort, update and report stages in sequence. Each stage writes
+      * a checkpoint record (last stage completed) to
+      * STAGE-CHECKPOINT.txt after it finishes, following
+      * open-and-read-and-close.cbl's checkpoint/restart pattern, so a
+      * run that dies partway through the night can be restarted and
+      * will skip every stage already marked complete instead of
+      * rerunning the whole batch window.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. END-OF-DAY-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STAGE-CHECKPOINT
+                   ASSIGN TO 'STAGE-CHECKPOINT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STAGE-CHECKPOINT.
+           01 STAGE-CHECKPOINT-REC.
+               05 CKPT-LAST-STAGE   PIC 9(01).
+
+           WORKING-STORAGE SECTION.
+           01 WS-CKPT-FS              PIC X(02).
+           01 WS-LAST-STAGE             PIC 9(01) VALUE ZERO.
+           01 WS-CURRENT-STAGE           PIC 9(01) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "END-OF-DAY-BATCH-DRIVER".
+
+           PERFORM OPEN-FILES THRU CLOSE-FILES.
+       STOP RUN.
+
+       OPEN-FILES.
+           PERFORM READ-CHECKPOINT.
+
+       VALIDATE-STAGE.
+           IF WS-LAST-STAGE < 1
+               DISPLAY 'VALIDATE STAGE: CHECKING STUDENT RECORDS'
+               MOVE 1 TO WS-CURRENT-STAGE
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY 'VALIDATE STAGE: SKIPPED, ALREADY COMPLETE'
+           END-IF.
+
+       SORT-STAGE.
+           IF WS-LAST-STAGE < 2
+               DISPLAY 'SORT STAGE: SEQUENCING ROSTER'
+               MOVE 2 TO WS-CURRENT-STAGE
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY 'SORT STAGE: SKIPPED, ALREADY COMPLETE'
+           END-IF.
+
+       UPDATE-STAGE.
+           IF WS-LAST-STAGE < 3
+               DISPLAY 'UPDATE STAGE: APPLYING STUDENT-MASTER CHANGES'
+               MOVE 3 TO WS-CURRENT-STAGE
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY 'UPDATE STAGE: SKIPPED, ALREADY COMPLETE'
+           END-IF.
+
+       REPORT-STAGE.
+           IF WS-LAST-STAGE < 4
+               DISPLAY 'REPORT STAGE: PRINTING MARKSHEET REPORT'
+               MOVE 4 TO WS-CURRENT-STAGE
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               DISPLAY 'REPORT STAGE: SKIPPED, ALREADY COMPLETE'
+           END-IF.
+
+       CLOSE-FILES.
+      *    All four stages are complete, either because this run just
+      *    finished REPORT-STAGE or because they were already done
+      *    coming in - either way tomorrow night starts fresh at stage
+      *    zero instead of finding stage 4 and skipping the whole
+      *    batch window forever.
+           IF WS-LAST-STAGE >= 4 OR WS-CURRENT-STAGE >= 4
+               MOVE ZERO TO WS-CURRENT-STAGE
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           DISPLAY 'END-OF-DAY BATCH COMPLETE'.
+
+       READ-CHECKPOINT.
+           OPEN INPUT STAGE-CHECKPOINT.
+           IF WS-CKPT-FS EQUAL '00'
+               READ STAGE-CHECKPOINT
+                   AT END MOVE ZERO TO WS-LAST-STAGE
+                   NOT AT END MOVE CKPT-LAST-STAGE TO WS-LAST-STAGE
+               END-READ
+               CLOSE STAGE-CHECKPOINT
+           ELSE
+               MOVE ZERO TO WS-LAST-STAGE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT STAGE-CHECKPOINT.
+           IF WS-CKPT-FS NOT EQUAL '00'
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE. STATUS: '
+                   WS-CKPT-FS
+               STOP RUN
+           END-IF.
+           MOVE WS-CURRENT-STAGE TO CKPT-LAST-STAGE.
+           WRITE STAGE-CHECKPOINT-REC.
+           CLOSE STAGE-CHECKPOINT.
