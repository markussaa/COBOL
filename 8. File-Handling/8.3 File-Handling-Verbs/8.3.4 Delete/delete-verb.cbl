@@ -15,71 +15,153 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. DELETE.
 
+      * Withdrawn students are purged in a batch: every ID on
+      * STUDENT-DELETE-TRANS is deleted from STUDENT-MASTER in turn,
+      * and any ID that comes back INVALID KEY is written to
+      * DELETE-EXCEPTIONS so the operator knows which withdrawals
+      * didn't actually exist on file.
+      *
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO 'delete-file'
+           SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
                RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
                FILE STATUS IS WS-FS.
 
+           SELECT STUDENT-DELETE-TRANS ASSIGN TO 'STUDENT-DELETE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FS.
+
+           SELECT DELETE-EXCEPTIONS ASSIGN TO 'DELETE-EXCEPTIONS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-FS.
+
+           SELECT STUDENT-AUDIT ASSIGN TO 'STUDENT-AUDIT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT DELETE-COUNT-FILE ASSIGN TO 'DELETE-COUNT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNT-FS.
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-           01 STUDENT-FILE.
-               05 STUDENT-ID   PIC 9(05).
-               05 STUDENT-NAME PIC A(25).
+           COPY "studmas.cpy".
+
+           FD STUDENT-DELETE-TRANS.
+           01 DELETE-TRANS-REC.
+               05 DELETE-TRANS-STUDENT-ID PIC 9(05).
+
+           FD DELETE-EXCEPTIONS.
+           01 DELETE-EXCEPTION-LINE       PIC X(40).
+
+           FD STUDENT-AUDIT.
+           COPY "audrec.cpy".
+
+           FD DELETE-COUNT-FILE.
+           01 DELETE-COUNT-LINE           PIC 9(06).
 
            WORKING-STORAGE SECTION.
-           01 WS-FS            PIC X(02).
-       
+           01 WS-FS               PIC X(02).
+           01 WS-TRANS-FS         PIC X(02).
+           01 WS-EXCEPT-FS        PIC X(02).
+           01 WS-AUDIT-FS         PIC X(02).
+           01 WS-CNT-FS           PIC X(02).
+           01 WS-TRANS-EOF        PIC A(01) VALUE 'N'.
+           01 WS-DELETE-COUNT     PIC 9(06) VALUE ZERO.
+           COPY "fsmsg.cpy".
+           COPY "audflds.cpy".
+
        PROCEDURE DIVISION.
            DISPLAY "DELETE".
 
-      *    In order to make this work down below, we need to create 
-      *    some records which can be deleted.
-      *
-           OPEN OUTPUT STUDENT.
+      *    STUDENT-MASTER is shared with WRITE/REWRITE/START, so this
+      *    program opens the master file I-O and deletes every ID
+      *    listed on STUDENT-DELETE-TRANS.
+
+           OPEN I-O STUDENT.
            IF WS-FS NOT EQUAL '00'
-              DISPLAY "Error in opening file. File Status: " WS-FS
+              PERFORM TRANSLATE-FILE-STATUS
+              DISPLAY "Error in opening file: " WS-FS-MESSAGE
               STOP RUN
            END-IF.
 
-           DISPLAY "OPENED FILE".
-
-           MOVE '20001' TO STUDENT-ID.
-           MOVE 'John Doe' TO STUDENT-NAME.
-           WRITE STUDENT-FILE
-           INVALID KEY DISPLAY 'Error writing record.'.
+           OPEN INPUT STUDENT-DELETE-TRANS.
+           IF WS-TRANS-FS NOT EQUAL '00'
+              DISPLAY "Error opening STUDENT-DELETE-TRANS. Status: "
+                 WS-TRANS-FS
+              CLOSE STUDENT
+              STOP RUN
+           END-IF.
 
-           DISPLAY 'ADDED JOHN DOE'.
+           OPEN OUTPUT DELETE-EXCEPTIONS.
 
-           MOVE '20002' TO STUDENT-ID.
-           MOVE 'Jane Smith' TO STUDENT-NAME.
-           WRITE STUDENT-FILE
-           INVALID KEY DISPLAY 'Error writing record.'.
+      *    STUDENT-AUDIT is append-only. OPEN EXTEND creates it on the
+      *    first run (status '05') and appends to it on every run
+      *    after that (status '00').
+           OPEN EXTEND STUDENT-AUDIT.
 
-           DISPLAY 'ADDED JANE SMITH'.
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ STUDENT-DELETE-TRANS
+                   AT END MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END PERFORM DELETE-ONE-STUDENT
+               END-READ
+           END-PERFORM.
 
            CLOSE STUDENT.
+           CLOSE STUDENT-DELETE-TRANS.
+           CLOSE DELETE-EXCEPTIONS.
+           CLOSE STUDENT-AUDIT.
 
-      *    Here starts the example of deleting a record
-      
-           OPEN I-O STUDENT.
+      *    Records deleted this run, for BATCH-RECONCILIATION to roll
+      *    into its before/after STUDENT-MASTER count comparison.
+           OPEN OUTPUT DELETE-COUNT-FILE.
+           MOVE WS-DELETE-COUNT TO DELETE-COUNT-LINE.
+           WRITE DELETE-COUNT-LINE.
+           CLOSE DELETE-COUNT-FILE.
 
-           IF WS-FS NOT EQUAL '00'
-              DISPLAY "Error in opening file. File Status: " WS-FS
-              STOP RUN
-           END-IF.
+           DISPLAY 'RECORDS DELETED: ' WS-DELETE-COUNT.
+       STOP RUN.
+
+       DELETE-ONE-STUDENT.
+           MOVE DELETE-TRANS-STUDENT-ID TO STUDENT-ID.
+
+      *    Read the record first so the audit trail can carry the
+      *    name being removed, not just the ID.
+           READ STUDENT
+              KEY IS STUDENT-ID
+              INVALID KEY
+                 DISPLAY 'Invalid Key: ' DELETE-TRANS-STUDENT-ID
+                 STRING 'ID NOT ON FILE: ' DELETE-TRANS-STUDENT-ID
+                     DELIMITED BY SIZE INTO DELETE-EXCEPTION-LINE
+                 WRITE DELETE-EXCEPTION-LINE
+                 END-WRITE
+              NOT INVALID KEY
+                 MOVE STUDENT-NAME TO AUDIT-OLD-NAME
+                 PERFORM DELETE-AND-AUDIT
+           END-READ.
 
-           MOVE '20002' TO STUDENT-ID.
-           
+       DELETE-AND-AUDIT.
            DELETE STUDENT RECORD
-              INVALID KEY DISPLAY 'Invalid Key'
-              NOT INVALID KEY DISPLAY 'Record Deleted'
+              INVALID KEY
+                 DISPLAY 'Invalid Key: ' DELETE-TRANS-STUDENT-ID
+                 STRING 'ID NOT ON FILE: ' DELETE-TRANS-STUDENT-ID
+                     DELIMITED BY SIZE INTO DELETE-EXCEPTION-LINE
+                 WRITE DELETE-EXCEPTION-LINE
+                 END-WRITE
+              NOT INVALID KEY
+                 DISPLAY 'Record Deleted: ' DELETE-TRANS-STUDENT-ID
+                 ADD 1 TO WS-DELETE-COUNT
+                 MOVE DELETE-TRANS-STUDENT-ID TO AUDIT-STUDENT-ID
+                 MOVE 'DELETE'                TO AUDIT-ACTION
+                 MOVE SPACES                  TO AUDIT-NEW-NAME
+                 PERFORM APPEND-AUDIT-RECORD
            END-DELETE.
-   
-           CLOSE STUDENT.
-       STOP RUN.
-       
\ No newline at end of file
+
+       COPY "fsxlate.cpy".
+       COPY "audwrt.cpy".
