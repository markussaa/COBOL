@@ -1,6 +1,6 @@
-      * Start verb can be performed only on indexed and relative files. 
-      * It is used to place the file pointer at a specific record. The 
-      * access mode must be sequential or dynamic. File must be opened 
+      * Start verb can be performed only on indexed and relative files.
+      * It is used to place the file pointer at a specific record. The
+      * access mode must be sequential or dynamic. File must be opened
       * in I-O or Input mode.
       *
       * Syntax:
@@ -9,11 +9,80 @@
       *        INVALID KEY DISPLAY 'Invalid Key'
       *        NOT INVALID KEY DISPLAY 'File Pointer Updated'
       *    END-START.
+      *
+      * This program is a range-browse/inquiry: given a starting
+      * STUDENT-ID, it STARTs STUDENT-MASTER at the first key greater
+      * than or equal to it, then reads forward printing each record
+      * until end of file or WS-BROWSE-LIMIT records have been shown,
+      * so an operator can browse the roster from any point instead of
+      * only doing exact-key lookups.
       *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. START.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS STUDENT-ID
+                       ALTERNATE RECORD KEY IS STUDENT-NAME
+                           WITH DUPLICATES
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                PIC X(02).
+           01 WS-EOF                PIC A(01) VALUE 'N'.
+           01 WS-START-STUDENT-ID   PIC 9(05) VALUE 20000.
+           01 WS-BROWSE-LIMIT       PIC 9(04) VALUE 10.
+           01 WS-BROWSE-COUNT       PIC 9(04) VALUE ZERO.
+      *    Display-only subset of STUDENT-FILE: STUDENT-FILE itself
+      *    carries COMP-3 packed-decimal fields (MARKS and friends)
+      *    that print as garbled binary if the whole group is
+      *    DISPLAYed.
+           01 WS-STUDENT-DISPLAY.
+               05 WS-STUDENT-ID     PIC 9(05).
+               05 WS-STUDENT-NAME   PIC A(25).
+           COPY "fsmsg.cpy".
+
        PROCEDURE DIVISION.
            DISPLAY "START".
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               PERFORM TRANSLATE-FILE-STATUS
+               DISPLAY "Error in opening file: " WS-FS-MESSAGE
+               STOP RUN
+           END-IF.
+
+           MOVE WS-START-STUDENT-ID TO STUDENT-ID.
+           START STUDENT KEY IS GREATER THAN OR EQUAL TO STUDENT-ID
+               INVALID KEY
+                   DISPLAY 'No records at or past starting key'
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   DISPLAY 'File Pointer Updated'
+           END-START.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               OR WS-BROWSE-COUNT >= WS-BROWSE-LIMIT
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-ID   TO WS-STUDENT-ID
+                       MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                       DISPLAY WS-STUDENT-DISPLAY
+                       ADD 1 TO WS-BROWSE-COUNT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
        STOP RUN.
-       
\ No newline at end of file
+
+       COPY "fsxlate.cpy".
