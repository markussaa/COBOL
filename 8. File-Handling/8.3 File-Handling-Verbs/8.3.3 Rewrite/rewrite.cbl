@@ -23,22 +23,40 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-              SELECT STUDENT ASSIGN TO 'file'
+              SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
                  ORGANIZATION IS INDEXED
                  ACCESS IS RANDOM
                  RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
                  FILE STATUS IS WS-FS.
 
+              SELECT STUDENT-AUDIT ASSIGN TO 'STUDENT-AUDIT.txt'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-FS.
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-               01 STUDENT-FILE.
-                   05 STUDENT-ID    PIC 9(05).
-                   05 STUDENT-NAME  PIC A(25).
+           COPY "studmas.cpy".
+
+           FD STUDENT-AUDIT.
+           COPY "audrec.cpy".
 
            WORKING-STORAGE SECTION.
                01 WS-FS             PIC X(02).
-       
+               01 WS-AUDIT-FS       PIC X(02).
+               01 WS-OLD-STUDENT-NAME PIC A(25).
+      *    Display-only subset of STUDENT-FILE: STUDENT-FILE itself
+      *    carries COMP-3 packed-decimal fields (MARKS and friends)
+      *    that print as garbled binary if the whole group is
+      *    DISPLAYed.
+               01 WS-STUDENT-DISPLAY.
+                   05 WS-STUDENT-ID     PIC 9(05).
+                   05 WS-STUDENT-NAME   PIC A(25).
+           COPY "fsmsg.cpy".
+           COPY "audflds.cpy".
+
        PROCEDURE DIVISION.
            DISPLAY "REWRITE".
       
@@ -72,26 +90,57 @@
            OPEN I-O STUDENT.
 
            IF WS-FS NOT EQUAL '00'
-              DISPLAY "Error in opening file. File Status: " WS-FS
+              PERFORM TRANSLATE-FILE-STATUS
+              DISPLAY "Error in opening file: " WS-FS-MESSAGE
               STOP RUN
            END-IF.
 
+      *    STUDENT-AUDIT is append-only. OPEN EXTEND creates it on the
+      *    first run (status '05') and appends to it on every run
+      *    after that (status '00').
+           OPEN EXTEND STUDENT-AUDIT.
+
            MOVE '20002' TO STUDENT-ID.
-  
+
            READ STUDENT
               KEY IS STUDENT-ID
               INVALID KEY DISPLAY 'KEY IS NOT EXISTING'
            END-READ.
 
            DISPLAY 'OLD STUDENT NAME: ' STUDENT-NAME.
-  
+           MOVE STUDENT-NAME TO WS-OLD-STUDENT-NAME.
+
            MOVE 'Addie Minstra' TO STUDENT-NAME.
 
            REWRITE STUDENT-FILE
            END-REWRITE.
 
-           DISPLAY 'UPDATED STUDENT NAME'
+           DISPLAY 'UPDATED STUDENT NAME'.
+
+      *    Logs the before/after image so "who changed this record and
+      *    what did it used to say" can be answered from the audit
+      *    trail after the fact.
+           MOVE STUDENT-ID         TO AUDIT-STUDENT-ID.
+           MOVE 'CHANGE'           TO AUDIT-ACTION.
+           MOVE WS-OLD-STUDENT-NAME TO AUDIT-OLD-NAME.
+           MOVE STUDENT-NAME       TO AUDIT-NEW-NAME.
+           PERFORM APPEND-AUDIT-RECORD.
+
+      *    Front-desk staff usually only have a name to go on, so the
+      *    same record can also be fetched through the alternate key.
+           MOVE 'Addie Minstra' TO STUDENT-NAME.
+           READ STUDENT
+              KEY IS STUDENT-NAME
+              INVALID KEY DISPLAY 'NAME IS NOT EXISTING'
+              NOT INVALID KEY
+                  MOVE STUDENT-ID   TO WS-STUDENT-ID
+                  MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                  DISPLAY 'FOUND BY NAME: ' WS-STUDENT-DISPLAY
+           END-READ.
 
            CLOSE STUDENT.
+           CLOSE STUDENT-AUDIT.
        STOP RUN.
-       
\ No newline at end of file
+
+       COPY "fsxlate.cpy".
+       COPY "audwrt.cpy".
