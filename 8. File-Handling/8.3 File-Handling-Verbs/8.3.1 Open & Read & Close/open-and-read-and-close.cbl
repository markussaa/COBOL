@@ -62,6 +62,12 @@
       * Syntax:
       *
       *    CLOSE file-name.
+      *
+      * Checkpoint/restart: every WS-CHECKPOINT-INTERVAL records, the
+      * last STUDENT-ID processed is written to RESTART-FILE. On the
+      * next run, if RESTART-FILE holds a non-zero STUDENT-ID, STUDENT
+      * is positioned past it with START so the scan resumes instead
+      * of re-reading from record one.
       *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. OPEN-AND-READ.
@@ -69,33 +75,102 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT STUDENT ASSIGN TO 'input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
+               FILE STATUS IS WS-FS.
+
+               SELECT RESTART-FILE ASSIGN TO 'RESTART-CHECKPOINT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FS.
 
        DATA DIVISION.
            FILE SECTION.
                FD STUDENT.
-               01 STUDENT-FILE.
-                   05 STUDENT-ID    PIC 9(05).
-                   05 NAME          PIC A(25).
-           
+               COPY "studmas.cpy".
+
+               FD RESTART-FILE.
+               01 RESTART-RECORD.
+                   05 RESTART-STUDENT-ID PIC 9(05).
+
            WORKING-STORAGE SECTION.
                01 WS-STUDENT.
                    05 WS-STUDENT-ID PIC 9(05).
                    05 WS-NAME       PIC A(25).
                01 WS-EOF            PIC A(01).
-       
+               01 WS-FS             PIC X(02).
+               01 WS-RESTART-FS     PIC X(02).
+               01 WS-RESTART-ID     PIC 9(05) VALUE ZERO.
+               01 WS-RECORD-COUNT   PIC 9(09) VALUE ZERO.
+               01 WS-CHECKPOINT-INTERVAL PIC 9(09) VALUE 1000.
+
        PROCEDURE DIVISION.
            DISPLAY "OPEN & READ".
 
+           PERFORM READ-RESTART-POINT.
+
            OPEN INPUT STUDENT.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ STUDENT INTO WS-STUDENT
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-STUDENT
-                   END-READ
-               END-PERFORM.
+           IF WS-FS NOT EQUAL '00'
+              DISPLAY "Error in opening file. File Status: " WS-FS
+              STOP RUN
+           END-IF.
+
+           IF WS-RESTART-ID NOT EQUAL ZERO
+               MOVE WS-RESTART-ID TO STUDENT-ID
+               START STUDENT KEY IS GREATER THAN STUDENT-ID
+                   INVALID KEY DISPLAY 'No records past restart point'
+               END-START
+           END-IF.
+
+           PERFORM UNTIL WS-EOF='Y'
+               READ STUDENT NEXT RECORD INTO WS-STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY WS-STUDENT
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+               IF WS-FS NOT EQUAL '00' AND WS-FS NOT EQUAL '10'
+                  DISPLAY "Error reading file. File Status: " WS-FS
+                  MOVE 'Y' TO WS-EOF
+               END-IF
+           END-PERFORM.
            CLOSE STUDENT.
 
+           IF WS-FS EQUAL '10'
+               PERFORM RESET-RESTART-POINT
+           END-IF.
+
        STOP RUN.
-       
\ No newline at end of file
+
+       READ-RESTART-POINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FS EQUAL '00'
+               READ RESTART-FILE
+                   AT END MOVE ZERO TO WS-RESTART-ID
+                   NOT AT END MOVE RESTART-STUDENT-ID TO WS-RESTART-ID
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-STUDENT-ID TO RESTART-STUDENT-ID.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
+      *    A clean run all the way to end-of-file means there is
+      *    nothing left to resume, so the restart point is cleared
+      *    back to zero - only an abended run should leave a non-zero
+      *    STUDENT-ID behind for the next run's START to pick up.
+       RESET-RESTART-POINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE ZERO TO RESTART-STUDENT-ID.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
