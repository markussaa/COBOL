@@ -23,6 +23,12 @@
       *        INVALID KEY DISPLAY 'Invalid Key'
       *        NOT INVALID KEY DISPLAY 'Record Inserted'
       *    END-WRITE.
+      *
+      * Before a transaction ever reaches STUDENT-MASTER, it is read
+      * from STUDENT-TRANS and passed through EDIT-TRANSACTION. A
+      * transaction whose STUDENT-ID isn't numeric-and-in-range, or
+      * whose STUDENT-NAME is blank, is rejected onto EXCEPTION-RPT
+      * instead of being written.
       *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. WRITE.
@@ -30,38 +36,149 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT STUDENT ASSIGN TO 'output.txt'
-                   ORGANIZATION IS SEQUENTIAL
-                   ACCESS IS SEQUENTIAL
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS RANDOM
+                   RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
                    FILE STATUS IS WS-FS.
 
+               SELECT STUDENT-TRANS ASSIGN TO 'STUDENT-TRANS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FS.
+
+               SELECT EXCEPTION-RPT ASSIGN TO 'WRITE-EXCEPTIONS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RPT-FS.
+
+               SELECT STUDENT-AUDIT ASSIGN TO 'STUDENT-AUDIT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-FS.
+
+               SELECT ADD-COUNT-FILE ASSIGN TO 'ADD-COUNT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CNT-FS.
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
-               01 STUDENT-FILE.
-                   05 STUDENT-ID    PIC 9(05).
-                   05 STUDENT-NAME  PIC A(25).
-                   05 STUDENT-CLASS PIC X(03).
+           COPY "studmas.cpy".
+
+           FD STUDENT-TRANS.
+           01 STUDENT-TRANS-REC.
+               05 TRANS-STUDENT-ID   PIC 9(05).
+               05 TRANS-STUDENT-NAME PIC A(25).
+
+           FD EXCEPTION-RPT.
+           01 EXCEPTION-LINE         PIC X(60).
+
+           FD STUDENT-AUDIT.
+           COPY "audrec.cpy".
+
+           FD ADD-COUNT-FILE.
+           01 ADD-COUNT-LINE        PIC 9(06).
 
            WORKING-STORAGE SECTION.
                01 WS-FS             PIC X(02).
-       
+               01 WS-TRANS-FS       PIC X(02).
+               01 WS-RPT-FS         PIC X(02).
+               01 WS-AUDIT-FS       PIC X(02).
+               01 WS-CNT-FS         PIC X(02).
+               01 WS-TRANS-EOF      PIC A(01) VALUE 'N'.
+               01 WS-REJECT-REASON  PIC X(30).
+               01 WS-VALID-TRANS    PIC A(01).
+               01 WS-ADD-COUNT      PIC 9(06) VALUE ZERO.
+           COPY "fsmsg.cpy".
+           COPY "audflds.cpy".
+
        PROCEDURE DIVISION.
            DISPLAY "WRITE".
 
-           OPEN EXTEND STUDENT.
-
+           OPEN I-O STUDENT.
                IF WS-FS NOT EQUAL '00'
-                   DISPLAY "Error in opening file. File Status: " WS-FS
+                   PERFORM TRANSLATE-FILE-STATUS
+                   DISPLAY "Error in opening file: " WS-FS-MESSAGE
                    STOP RUN
                END-IF.
 
-               MOVE 1000 TO STUDENT-ID.
-               MOVE 'Tim' TO STUDENT-NAME.
-               MOVE '10' TO STUDENT-CLASS.
-               WRITE STUDENT-FILE
-               END-WRITE.	
+           OPEN INPUT STUDENT-TRANS.
+               IF WS-TRANS-FS NOT EQUAL '00'
+                   DISPLAY "Error opening STUDENT-TRANS. Status: "
+                       WS-TRANS-FS
+                   CLOSE STUDENT
+                   STOP RUN
+               END-IF.
+
+           OPEN OUTPUT EXCEPTION-RPT.
+
+      *    STUDENT-AUDIT is append-only. OPEN EXTEND creates it on the
+      *    first run (status '05') and appends to it on every run
+      *    after that (status '00').
+           OPEN EXTEND STUDENT-AUDIT.
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ STUDENT-TRANS
+                   AT END MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END PERFORM EDIT-TRANSACTION
+               END-READ
+           END-PERFORM.
 
            CLOSE STUDENT.
+           CLOSE STUDENT-TRANS.
+           CLOSE EXCEPTION-RPT.
+           CLOSE STUDENT-AUDIT.
+
+      *    Records added this run, for BATCH-RECONCILIATION to roll
+      *    into its before/after STUDENT-MASTER count comparison.
+           OPEN OUTPUT ADD-COUNT-FILE.
+           MOVE WS-ADD-COUNT TO ADD-COUNT-LINE.
+           WRITE ADD-COUNT-LINE.
+           CLOSE ADD-COUNT-FILE.
+
+           DISPLAY 'RECORDS ADDED: ' WS-ADD-COUNT.
        STOP RUN.
-       
\ No newline at end of file
+
+       EDIT-TRANSACTION.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+      *    VALIDATE-STUDENT is called BY CONTENT, so a bug in it can
+      *    never corrupt TRANS-STUDENT-ID/TRANS-STUDENT-NAME here.
+           CALL 'VALIDATE-STUDENT' USING BY CONTENT TRANS-STUDENT-ID,
+                             BY CONTENT TRANS-STUDENT-NAME,
+                             BY REFERENCE WS-VALID-TRANS.
+
+           IF TRANS-STUDENT-ID IS NOT NUMERIC
+               OR TRANS-STUDENT-ID = ZERO
+               MOVE 'STUDENT-ID NOT NUMERIC/IN RANGE'
+                   TO WS-REJECT-REASON
+           END-IF.
+
+           IF TRANS-STUDENT-NAME = SPACES
+               MOVE 'STUDENT-NAME IS BLANK' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-VALID-TRANS = 'Y'
+               MOVE TRANS-STUDENT-ID   TO STUDENT-ID
+               MOVE TRANS-STUDENT-NAME TO STUDENT-NAME
+               WRITE STUDENT-FILE
+                   INVALID KEY DISPLAY 'Invalid Key'
+                   NOT INVALID KEY
+                       DISPLAY 'Record Inserted'
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE TRANS-STUDENT-ID   TO AUDIT-STUDENT-ID
+                       MOVE 'ADD'              TO AUDIT-ACTION
+                       MOVE SPACES             TO AUDIT-OLD-NAME
+                       MOVE TRANS-STUDENT-NAME TO AUDIT-NEW-NAME
+                       PERFORM APPEND-AUDIT-RECORD
+               END-WRITE
+           ELSE
+               STRING 'REJECTED ID=' TRANS-STUDENT-ID
+                   ' NAME=' TRANS-STUDENT-NAME
+                   ' REASON=' WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+
+           COPY "fsxlate.cpy".
+           COPY "audwrt.cpy".
