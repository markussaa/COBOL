@@ -0,0 +1,88 @@
+      * condition-name-condition.cbl only demonstrates 88-level
+      * PASS/FAIL conditions against a WORKING-STORAGE number.
+      * STUDENT-MASTER now carries a real STUDENT-STATUS field with
+      * the same 88-level style (STUDENT-ACTIVE/STUDENT-GRADUATED/
+      * STUDENT-WITHDRAWN, see studmas.cpy). This program reads a
+      * status-change transaction file and REWRITEs that flag onto
+      * the matching STUDENT-ID.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STATUS-CHANGE-TRANSACTION.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT STATUS-TRANS ASSIGN TO 'STATUS-TRANS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD STATUS-TRANS.
+           01 STATUS-TRANS-REC.
+               05 ST-STUDENT-ID    PIC 9(05).
+               05 ST-NEW-STATUS    PIC X(01).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS               PIC X(02).
+           01 WS-TRANS-FS           PIC X(02).
+           01 WS-EOF                 PIC A(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "STATUS-CHANGE-TRANSACTION".
+
+           OPEN I-O STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT STATUS-TRANS.
+           IF WS-TRANS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STATUS-TRANS. Status: "
+                   WS-TRANS-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STATUS-TRANS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM APPLY-STATUS-CHANGE
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+           CLOSE STATUS-TRANS.
+       STOP RUN.
+
+       APPLY-STATUS-CHANGE.
+           MOVE ST-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT
+               KEY IS STUDENT-ID
+               INVALID KEY
+                   DISPLAY 'STATUS CHANGE: STUDENT-ID NOT FOUND '
+                       ST-STUDENT-ID
+           END-READ.
+
+           IF WS-FS EQUAL '00'
+               MOVE ST-NEW-STATUS TO STUDENT-STATUS
+               REWRITE STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY 'STATUS CHANGE: Invalid Key '
+                           ST-STUDENT-ID
+                   NOT INVALID KEY
+                       DISPLAY 'STATUS CHANGE: UPDATED '
+                           ST-STUDENT-ID ' TO ' ST-NEW-STATUS
+               END-REWRITE
+           END-IF.
