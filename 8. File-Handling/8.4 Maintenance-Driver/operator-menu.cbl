@@ -0,0 +1,137 @@
+      * accept-verb.cbl only shows a bare ACCEPT syntax example, and
+      * maintenance-driver.cbl only ever runs one hardcoded Add/
+      * Inquire/Change/Inquire/Delete sequence. This program is the
+      * interactive front-end: it ACCEPTs an operator's menu choice
+      * and the STUDENT-ID/STUDENT-NAME to work with, then PERFORMs
+      * the matching maintenance paragraph against STUDENT-MASTER,
+      * looping until the operator chooses Exit.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. OPERATOR-MENU.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS               PIC X(02).
+           01 WS-CHOICE            PIC 9(01).
+           01 WS-ENTRY-ID            PIC 9(05).
+           01 WS-ENTRY-NAME           PIC A(25).
+      *    Display-only subset of STUDENT-FILE: STUDENT-FILE itself
+      *    carries COMP-3 packed-decimal fields (MARKS and friends)
+      *    that print as garbled binary if the whole group is
+      *    DISPLAYed, so INQUIRE-RECORD moves out just the display
+      *    fields it needs first.
+           01 WS-STUDENT-DISPLAY.
+               05 WS-STUDENT-ID     PIC 9(05).
+               05 WS-STUDENT-NAME   PIC A(25).
+           COPY "fsmsg.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "OPERATOR-MENU".
+
+           OPEN I-O STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               PERFORM TRANSLATE-FILE-STATUS
+               DISPLAY "Error in opening file: " WS-FS-MESSAGE
+               STOP RUN
+           END-IF.
+
+           MOVE ZERO TO WS-CHOICE.
+           PERFORM UNTIL WS-CHOICE = 5
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1 PERFORM ADD-RECORD
+                   WHEN 2 PERFORM CHANGE-RECORD
+                   WHEN 3 PERFORM DELETE-RECORD
+                   WHEN 4 PERFORM INQUIRE-RECORD
+                   WHEN 5 DISPLAY 'EXITING OPERATOR MENU'
+                   WHEN OTHER DISPLAY 'INVALID CHOICE'
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE STUDENT.
+       STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY '1. ADD STUDENT'.
+           DISPLAY '2. CHANGE STUDENT'.
+           DISPLAY '3. DELETE STUDENT'.
+           DISPLAY '4. INQUIRE STUDENT'.
+           DISPLAY '5. EXIT'.
+           DISPLAY 'ENTER CHOICE: '.
+
+       ACCEPT-ENTRY-ID.
+           DISPLAY 'ENTER STUDENT ID: '.
+           ACCEPT WS-ENTRY-ID.
+
+      * Wraps the WRITE.cbl add-a-record logic.
+       ADD-RECORD.
+           PERFORM ACCEPT-ENTRY-ID.
+           DISPLAY 'ENTER STUDENT NAME: '.
+           ACCEPT WS-ENTRY-NAME.
+
+           MOVE WS-ENTRY-ID   TO STUDENT-ID.
+           MOVE WS-ENTRY-NAME TO STUDENT-NAME.
+           WRITE STUDENT-FILE
+               INVALID KEY DISPLAY 'ADD: Invalid Key'
+               NOT INVALID KEY DISPLAY 'ADD: Record Inserted'
+           END-WRITE.
+
+      * Wraps the START.cbl / READ-by-key lookup logic.
+       INQUIRE-RECORD.
+           PERFORM ACCEPT-ENTRY-ID.
+           MOVE WS-ENTRY-ID TO STUDENT-ID.
+           READ STUDENT
+               KEY IS STUDENT-ID
+               INVALID KEY DISPLAY 'INQUIRE: Key Not Found'
+               NOT INVALID KEY
+                   MOVE STUDENT-ID   TO WS-STUDENT-ID
+                   MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                   DISPLAY 'INQUIRE: ' WS-STUDENT-DISPLAY
+           END-READ.
+
+      * Wraps the REWRITE.cbl change-a-record logic.
+       CHANGE-RECORD.
+           PERFORM ACCEPT-ENTRY-ID.
+           DISPLAY 'ENTER NEW STUDENT NAME: '.
+           ACCEPT WS-ENTRY-NAME.
+
+           MOVE WS-ENTRY-ID TO STUDENT-ID.
+           READ STUDENT
+               KEY IS STUDENT-ID
+               INVALID KEY DISPLAY 'CHANGE: Key Not Found'
+           END-READ.
+           IF WS-FS EQUAL '00'
+               MOVE WS-ENTRY-NAME TO STUDENT-NAME
+               REWRITE STUDENT-FILE
+                   INVALID KEY DISPLAY 'CHANGE: Invalid Key'
+                   NOT INVALID KEY DISPLAY 'CHANGE: Record Updated'
+               END-REWRITE
+           END-IF.
+
+      * Wraps the DELETE.cbl delete-a-record logic.
+       DELETE-RECORD.
+           PERFORM ACCEPT-ENTRY-ID.
+           MOVE WS-ENTRY-ID TO STUDENT-ID.
+           DELETE STUDENT RECORD
+               INVALID KEY DISPLAY 'DELETE: Invalid Key'
+               NOT INVALID KEY DISPLAY 'DELETE: Record Deleted'
+           END-DELETE.
+
+       COPY "fsxlate.cpy".
