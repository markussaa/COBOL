@@ -0,0 +1,105 @@
+      * WRITE, REWRITE, DELETE and START each showed a single file
+      * operation against STUDENT-MASTER in isolation. This program
+      * ties those same operations together into one driver so a
+      * single record can be added, changed, deleted and looked up in
+      * one job instead of four separate compiles.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STUDENT-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS DYNAMIC
+                   RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                PIC X(02).
+           01 WS-NEW-STUDENT-ID    PIC 9(05) VALUE 20010.
+           01 WS-NEW-STUDENT-NAME  PIC A(25) VALUE 'Ravi Kumar'.
+           01 WS-CHANGED-NAME      PIC A(25) VALUE 'Ravi K. Kumar'.
+      *    Display-only subset of STUDENT-FILE: STUDENT-FILE itself
+      *    carries COMP-3 packed-decimal fields (MARKS and friends)
+      *    that print as garbled binary if the whole group is
+      *    DISPLAYed, so INQUIRE-RECORD moves out just the display
+      *    fields it needs first.
+           01 WS-STUDENT-DISPLAY.
+               05 WS-STUDENT-ID     PIC 9(05).
+               05 WS-STUDENT-NAME   PIC A(25).
+           COPY "fsmsg.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "STUDENT-MAINTENANCE".
+
+           OPEN I-O STUDENT.
+           IF WS-FS NOT EQUAL '00'
+              PERFORM TRANSLATE-FILE-STATUS
+              DISPLAY "Error in opening file: " WS-FS-MESSAGE
+              STOP RUN
+           END-IF.
+
+           PERFORM ADD-RECORD.
+           PERFORM INQUIRE-RECORD.
+           PERFORM CHANGE-RECORD.
+           PERFORM INQUIRE-RECORD.
+           PERFORM DELETE-RECORD.
+
+           CLOSE STUDENT.
+       STOP RUN.
+
+      * Wraps the WRITE.cbl add-a-record logic.
+       ADD-RECORD.
+           MOVE WS-NEW-STUDENT-ID   TO STUDENT-ID.
+           MOVE WS-NEW-STUDENT-NAME TO STUDENT-NAME.
+           WRITE STUDENT-FILE
+               INVALID KEY DISPLAY 'ADD: Invalid Key'
+               NOT INVALID KEY DISPLAY 'ADD: Record Inserted'
+           END-WRITE.
+
+      * Wraps the START.cbl / READ-by-key lookup logic.
+       INQUIRE-RECORD.
+           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT
+               KEY IS STUDENT-ID
+               INVALID KEY DISPLAY 'INQUIRE: Key Not Found'
+               NOT INVALID KEY
+                   MOVE STUDENT-ID   TO WS-STUDENT-ID
+                   MOVE STUDENT-NAME TO WS-STUDENT-NAME
+                   DISPLAY 'INQUIRE: ' WS-STUDENT-DISPLAY
+           END-READ.
+
+      * Wraps the REWRITE.cbl change-a-record logic.
+       CHANGE-RECORD.
+           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID.
+           READ STUDENT
+               KEY IS STUDENT-ID
+               INVALID KEY DISPLAY 'CHANGE: Key Not Found'
+           END-READ.
+           IF WS-FS EQUAL '00'
+              MOVE WS-CHANGED-NAME TO STUDENT-NAME
+              REWRITE STUDENT-FILE
+                  INVALID KEY DISPLAY 'CHANGE: Invalid Key'
+                  NOT INVALID KEY DISPLAY 'CHANGE: Record Updated'
+              END-REWRITE
+           END-IF.
+
+      * Wraps the DELETE.cbl delete-a-record logic.
+       DELETE-RECORD.
+           MOVE WS-NEW-STUDENT-ID TO STUDENT-ID.
+           DELETE STUDENT RECORD
+               INVALID KEY DISPLAY 'DELETE: Invalid Key'
+               NOT INVALID KEY DISPLAY 'DELETE: Record Deleted'
+           END-DELETE.
+
+       COPY "fsxlate.cpy".
