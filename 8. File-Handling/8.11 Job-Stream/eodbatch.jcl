@@ -0,0 +1,54 @@
+//EODBATCH JOB (ACCTG),'STUDENT EOD RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EODBATCH - end-of-day job stream for the student system.
+//* Chains SORT, the WRITE edit/add pass, REWRITE-driven changes,
+//* and MARKSHEET-REPORT into one run instead of submitting each
+//* step by hand. Every step after STEP010 carries COND=(4,LT) so
+//* the stream stops cold the moment a prior step's return code
+//* signals failure (RC 4 or higher) rather than pressing on
+//* against a roster that never finished sorting or a master file
+//* that never finished being edited.
+//* DD statements below name the production datasets each step
+//* opens (STUDENT.MASTER.FILE and friends) for operations
+//* documentation; every SELECT/ASSIGN in this system's programs
+//* names its file literally rather than through a DDNAME, so it
+//* is the matching DSN, not the DD name, that ties one step's
+//* output to the next step's input.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//INPUT    DD DSN=STUDENT.DAILY.INPUT,DISP=SHR
+//OUTPUT   DD DSN=STUDENT.DAILY.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA
+//TEMPSORT DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=WRITE,COND=(4,LT)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=STUDENT.MASTER.FILE,DISP=SHR
+//STUDTRAN DD DSN=STUDENT.DAILY.ADDTRANS,DISP=SHR
+//EXCPTRPT DD DSN=STUDENT.DAILY.WRITEEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//STUDAUDT DD DSN=STUDENT.MASTER.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=REWRITE,COND=(4,LT)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=STUDENT.MASTER.FILE,DISP=SHR
+//STUDAUDT DD DSN=STUDENT.MASTER.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=MARKSHEET-REPORT,COND=(4,LT)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=STUDENT.MASTER.FILE,DISP=SHR
+//MARKSHT  DD SYSOUT=(*,MARKSHT)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=BATCH-RECONCILIATION,COND=(4,LT)
+//STEPLIB  DD DSN=STUDENT.BATCH.LOADLIB,DISP=SHR
+//STUDENT  DD DSN=STUDENT.MASTER.FILE,DISP=SHR
+//PREBATCH DD DSN=STUDENT.BATCH.PRECOUNT,DISP=SHR
+//ADDCOUNT DD DSN=STUDENT.BATCH.ADDCOUNT,DISP=SHR
+//DELCOUNT DD DSN=STUDENT.BATCH.DELCOUNT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
