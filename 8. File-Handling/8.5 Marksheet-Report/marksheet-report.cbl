@@ -0,0 +1,200 @@
+      * The STUDENT-MARKSHEET layout documented in file-handling.cbl
+      * (STUDENT-ID, NAME, MARKS, TOTAL-MARKS, PERCENTAGE) never had a
+      * program that actually printed it. This program reads
+      * STUDENT-MASTER and prints that marksheet for real: a report
+      * header, a new page every 20 detail lines, and a final
+      * control-total line (student count, average percentage).
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MARKSHEET-REPORT.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+      * environment.cbl's ENVIRONMENT DIVISION example never touches
+      * SPECIAL-NAMES or printer routing — every SELECT in this repo
+      * writes to a flat disk file. PRT-QUEUE is the mnemonic for the
+      * registrar's SYSOUT print class; JCL on the mainframe binds the
+      * PRT-QUEUE DD to that physical printer, so REPORT-FILE below
+      * lands there instead of on plain disk.
+           SPECIAL-NAMES.
+               SYSOUT IS PRT-QUEUE.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   ALTERNATE RECORD KEY IS STUDENT-NAME
+                       WITH DUPLICATES
+                   FILE STATUS IS WS-FS.
+
+               SELECT REPORT-FILE ASSIGN TO PRINTER "PRT-QUEUE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REPORT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD REPORT-FILE.
+           01 REPORT-LINE              PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                    PIC X(02).
+           01 WS-REPORT-FS              PIC X(02).
+           01 WS-EOF                    PIC A(01) VALUE 'N'.
+           01 WS-LINE-COUNT              PIC 9(02) VALUE ZERO.
+           01 WS-LINES-PER-PAGE          PIC 9(02) VALUE 20.
+           01 WS-PAGE-NUMBER             PIC 9(04) VALUE ZERO.
+           01 WS-STUDENT-COUNT           PIC 9(06) VALUE ZERO.
+           01 WS-PERCENTAGE-TOTAL        PIC 9(09) VALUE ZERO.
+           01 WS-AVERAGE-PERCENTAGE      PIC 9(05)V9(02) VALUE ZERO.
+
+           01 WS-HEADING-1.
+               05 FILLER PIC X(30) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE 'STUDENT MARKSHEET'.
+               05 FILLER PIC X(20) VALUE 'PAGE: '.
+               05 H1-PAGE-NUMBER PIC ZZZ9.
+
+           01 WS-HEADING-2.
+               05 FILLER PIC X(06) VALUE 'ID'.
+               05 FILLER PIC X(27) VALUE 'NAME'.
+               05 FILLER PIC X(08) VALUE 'MARKS'.
+               05 FILLER PIC X(10) VALUE 'TOTAL'.
+               05 FILLER PIC X(10) VALUE 'PCT'.
+               05 FILLER PIC X(05) VALUE 'GRD'.
+
+           01 WS-DETAIL-LINE.
+               05 DL-STUDENT-ID   PIC 9(05).
+               05 FILLER          PIC X(02) VALUE SPACES.
+               05 DL-STUDENT-NAME PIC A(25).
+               05 FILLER          PIC X(01) VALUE SPACES.
+               05 DL-MARKS        PIC ZZ9.
+               05 FILLER          PIC X(05) VALUE SPACES.
+               05 DL-TOTAL-MARKS  PIC ZZ9.
+               05 FILLER          PIC X(05) VALUE SPACES.
+               05 DL-PERCENTAGE   PIC ZZ9.
+               05 FILLER          PIC X(03) VALUE SPACES.
+               05 DL-GRADE        PIC A(01).
+
+           01 WS-GRADE                PIC A(01).
+
+           01 WS-TOTAL-LINE.
+               05 FILLER           PIC X(20)
+                   VALUE 'STUDENTS PROCESSED: '.
+               05 TL-STUDENT-COUNT PIC ZZZZZ9.
+               05 FILLER           PIC X(04) VALUE SPACES.
+               05 FILLER           PIC X(20)
+                   VALUE 'AVERAGE PERCENTAGE: '.
+               05 TL-AVERAGE       PIC ZZZ9.99.
+
+           01 WS-PAD-LINE              PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "MARKSHEET-REPORT".
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FS NOT EQUAL '00'
+               DISPLAY "Error opening report file. Status: "
+                   WS-REPORT-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM NEW-PAGE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM PRINT-DETAIL-LINE
+               END-READ
+           END-PERFORM.
+
+           PERFORM PAD-TO-PAGE-END.
+           PERFORM PRINT-CONTROL-TOTALS.
+
+           CLOSE STUDENT.
+           CLOSE REPORT-FILE.
+       STOP RUN.
+
+       NEW-PAGE.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-LINE-COUNT.
+           MOVE WS-PAGE-NUMBER TO H1-PAGE-NUMBER.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM NEW-PAGE
+           END-IF.
+
+           PERFORM COMPUTE-PERCENTAGE-AND-GRADE.
+
+           MOVE STUDENT-ID   TO DL-STUDENT-ID.
+           MOVE STUDENT-NAME TO DL-STUDENT-NAME.
+           MOVE MARKS        TO DL-MARKS.
+           MOVE TOTAL-MARKS  TO DL-TOTAL-MARKS.
+           MOVE PERCENTAGE   TO DL-PERCENTAGE.
+           MOVE WS-GRADE     TO DL-GRADE.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-STUDENT-COUNT.
+           ADD PERCENTAGE TO WS-PERCENTAGE-TOTAL.
+
+      *    Recompute PERCENTAGE from MARKS/TOTAL-MARKS rather than
+      *    trusting whatever was last stored on the master record, then
+      *    assign a letter grade from the recomputed value.
+       COMPUTE-PERCENTAGE-AND-GRADE.
+           IF TOTAL-MARKS > ZERO
+               COMPUTE PERCENTAGE ROUNDED =
+                   (MARKS / TOTAL-MARKS) * 100
+           ELSE
+               MOVE ZERO TO PERCENTAGE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN PERCENTAGE >= 90
+                   MOVE 'A' TO WS-GRADE
+               WHEN PERCENTAGE >= 75
+                   MOVE 'B' TO WS-GRADE
+               WHEN PERCENTAGE >= 40
+                   MOVE 'C' TO WS-GRADE
+               WHEN OTHER
+                   MOVE 'F' TO WS-GRADE
+           END-EVALUATE.
+
+      *    Fill out the remainder of the current page with blank lines
+      *    so the control-total line always starts on a fresh page,
+      *    driven explicitly by PERFORM VARYING over WS-LINE-COUNT
+      *    rather than the READ-driven PERFORM UNTIL used for details.
+       PAD-TO-PAGE-END.
+           PERFORM VARYING WS-LINE-COUNT FROM WS-LINE-COUNT BY 1
+               UNTIL WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE WS-PAD-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+       PRINT-CONTROL-TOTALS.
+           IF WS-STUDENT-COUNT > ZERO
+               COMPUTE WS-AVERAGE-PERCENTAGE ROUNDED =
+                   WS-PERCENTAGE-TOTAL / WS-STUDENT-COUNT
+           END-IF.
+
+           MOVE WS-STUDENT-COUNT      TO TL-STUDENT-COUNT.
+           MOVE WS-AVERAGE-PERCENTAGE TO TL-AVERAGE.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
