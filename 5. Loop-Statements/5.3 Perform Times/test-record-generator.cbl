@@ -0,0 +1,64 @@
+      * perform-times.cbl only demonstrates PERFORM para N TIMES with
+      * no output. This program uses the same PERFORM ... TIMES form
+      * to generate a configurable number of synthetic STUDENT-MASTER
+      * records (sequential IDs, randomized marks) so the SORT/MERGE/
+      * WRITE batch jobs have volume data to load-test against.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TEST-RECORD-GENERATOR.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                 PIC X(02).
+           01 WS-RECORD-COUNT         PIC 9(06) VALUE 100.
+           01 WS-NEXT-ID                PIC 9(05) VALUE 30001.
+           01 WS-RANDOM-SEED              PIC 9(04).
+           01 WS-DUMMY-RANDOM               PIC 9V9(09).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "TEST-RECORD-GENERATOR".
+           DISPLAY 'ENTER NUMBER OF RECORDS TO GENERATE: '.
+           ACCEPT WS-RECORD-COUNT.
+           ACCEPT WS-RANDOM-SEED FROM TIME.
+           MOVE FUNCTION RANDOM(WS-RANDOM-SEED) TO WS-DUMMY-RANDOM.
+
+           OPEN OUTPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM GENERATE-ONE-RECORD WS-RECORD-COUNT TIMES.
+
+           CLOSE STUDENT.
+
+           DISPLAY WS-RECORD-COUNT ' RECORDS GENERATED'.
+       STOP RUN.
+
+       GENERATE-ONE-RECORD.
+           MOVE WS-NEXT-ID TO STUDENT-ID.
+           STRING 'STUDENT' WS-NEXT-ID DELIMITED BY SIZE
+               INTO STUDENT-NAME.
+           COMPUTE MARKS = FUNCTION RANDOM * 100.
+           MOVE 100 TO TOTAL-MARKS.
+
+           WRITE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY 'GENERATE: Invalid Key ' WS-NEXT-ID
+           END-WRITE.
+
+           ADD 1 TO WS-NEXT-ID.
