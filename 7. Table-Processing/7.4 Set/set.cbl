@@ -9,7 +9,12 @@
       * SET I TO 5
       * SET I J UP BY 1
       * SET J DOWN BY 5
-      * 
+      *
+      * WS-SUBJECT-TABLE (subjtbl.cpy) below is a real use of SET/SEARCH
+      * together, wrapped up in UTIL-VALIDATE-SUBJECT (util.cbl): a
+      * table of valid subject codes is loaded once with SET, then
+      * SEARCHed so a marks transaction edit can reject a SUBJECT-CODE
+      * that isn't on file.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. SET.
 
@@ -20,13 +25,24 @@
                       10 WS-B PIC A(2).
                       10 WS-C OCCURS 2 TIMES INDEXED BY J.
                          15 WS-D PIC X(3).
-       
+               01 WS-LOOKUP-SUBJECT-CODE   PIC X(04).
+               01 WS-SUBJECT-VALID         PIC A(01).
+
        PROCEDURE DIVISION.
            MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
            SET I J TO 1.
            DISPLAY WS-C(I,J).
            SET I J UP BY 1.
            DISPLAY WS-C(I,J).
-       
+
+           MOVE 'MATH' TO WS-LOOKUP-SUBJECT-CODE.
+           CALL 'UTIL-VALIDATE-SUBJECT' USING WS-LOOKUP-SUBJECT-CODE,
+                                               WS-SUBJECT-VALID.
+           DISPLAY 'MATH VALID? ' WS-SUBJECT-VALID.
+
+           MOVE 'XXXX' TO WS-LOOKUP-SUBJECT-CODE.
+           CALL 'UTIL-VALIDATE-SUBJECT' USING WS-LOOKUP-SUBJECT-CODE,
+                                               WS-SUBJECT-VALID.
+           DISPLAY 'XXXX VALID? ' WS-SUBJECT-VALID.
+
        STOP RUN.
-       
\ No newline at end of file
