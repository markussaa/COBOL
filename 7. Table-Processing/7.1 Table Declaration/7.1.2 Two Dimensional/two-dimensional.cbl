@@ -1,6 +1,6 @@
       * A two-dimensional table is created with both data elements being
       * variable length. For reference, go through the syntac and then
-      * try to analyze the table. 
+      * try to analyze the table.
       *
       * Syntax:
       * 01 WS-TABLE.
@@ -9,22 +9,129 @@
       *        10 WS-C OCCURS 5 TIMES.
       *            15 WS-D PIC X(6).
       *
-      * The first array (WS-A) can occure from 1 to 10 times and the 
+      * The first array (WS-A) can occure from 1 to 10 times and the
       * inner array (WS-C) can occur from 1 to 5 times. For each entry
       * of WS-A, there will be corresponding 5 entries of WS-C.
-      * 
+      *
+      * WS-STUDENT-MARKS below is a real use of that shape: one row per
+      * student (outer OCCURS), each holding up to 5 subject marks
+      * (inner OCCURS). The table is loaded once from MARKS-TRANS and
+      * then any student/subject mark can be looked up in memory
+      * instead of re-reading the transaction file per subject.
+      *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. TWO-DIMENSIONAL.
 
-           DATA DIVISION.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MARKS-TRANS ASSIGN TO 'MARKS-TRANS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MARKS-TRANS.
+           01 MARKS-TRANS-REC.
+               05 MT-STUDENT-ID    PIC 9(05).
+               05 MT-SUBJECT-CODE  PIC X(04).
+               05 MT-MARK          PIC 9(03).
+
            WORKING-STORAGE SECTION.
+               01 WS-FS              PIC X(02).
+               01 WS-EOF              PIC A(01) VALUE 'N'.
+               01 WS-STUDENT-COUNT    PIC 9(03) VALUE ZERO.
+               01 WS-FOUND-STUDENT    PIC A(01).
+               01 WS-FOUND-INDEX      PIC 9(03).
+               01 WS-LOOKUP-STUDENT-ID   PIC 9(05) VALUE 20001.
+               01 WS-LOOKUP-SUBJECT-CODE   PIC X(04).
+               01 WS-SUBJECT-VALID         PIC A(01).
+
                01 WS-TABLE.
-                   05 WS-A OCCURS 2 TIMES.
-                       10 WS-B PIC A(6) VALUE 'FIRST'.
-                       10 WS-C OCCURS 2 TIMES.
-                           15 WS-D PIC X(7) VALUE 'SECOND'.    
-       
+                   05 WS-STUDENT-MARKS OCCURS 50 TIMES INDEXED BY SI.
+                       10 WS-TBL-STUDENT-ID  PIC 9(05).
+                       10 WS-SUBJECT-COUNT   PIC 9(02) VALUE ZERO.
+                       10 WS-SUBJECT-MARK OCCURS 5 TIMES INDEXED BY SJ.
+                           15 WS-MARK-SUBJECT-CODE PIC X(04).
+                           15 WS-MARK-VALUE         PIC 9(03).
+
        PROCEDURE DIVISION.
-              DISPLAY "TWO-D TABLE : " WS-TABLE.
+           DISPLAY "TWO-D TABLE".
+
+           OPEN INPUT MARKS-TRANS.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening MARKS-TRANS. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ MARKS-TRANS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM LOAD-MARK
+               END-READ
+           END-PERFORM.
+
+           CLOSE MARKS-TRANS.
+
+           MOVE 'MATH' TO WS-LOOKUP-SUBJECT-CODE.
+           PERFORM LOOKUP-MARK.
        STOP RUN.
-       
\ No newline at end of file
+
+       LOAD-MARK.
+           MOVE MT-SUBJECT-CODE TO WS-LOOKUP-SUBJECT-CODE.
+           CALL 'UTIL-VALIDATE-SUBJECT' USING WS-LOOKUP-SUBJECT-CODE,
+                                               WS-SUBJECT-VALID.
+           IF WS-SUBJECT-VALID NOT EQUAL 'Y'
+               DISPLAY 'REJECTED - BAD SUBJECT CODE: ' MT-SUBJECT-CODE
+           ELSE
+               MOVE 'N' TO WS-FOUND-STUDENT
+               PERFORM VARYING SI FROM 1 BY 1
+                   UNTIL SI > WS-STUDENT-COUNT OR WS-FOUND-STUDENT = 'Y'
+                   IF WS-TBL-STUDENT-ID(SI) = MT-STUDENT-ID
+                       MOVE 'Y' TO WS-FOUND-STUDENT
+                       MOVE SI TO WS-FOUND-INDEX
+                   END-IF
+               END-PERFORM
+
+               IF WS-FOUND-STUDENT = 'N' AND WS-STUDENT-COUNT >= 50
+                   DISPLAY 'REJECTED - STUDENT TABLE FULL: '
+                       MT-STUDENT-ID
+               ELSE
+                   IF WS-FOUND-STUDENT = 'N'
+                       ADD 1 TO WS-STUDENT-COUNT
+                       MOVE WS-STUDENT-COUNT TO WS-FOUND-INDEX
+                       MOVE MT-STUDENT-ID
+                           TO WS-TBL-STUDENT-ID(WS-FOUND-INDEX)
+                   END-IF
+
+                   ADD 1 TO WS-SUBJECT-COUNT(WS-FOUND-INDEX)
+                   MOVE MT-SUBJECT-CODE TO
+                       WS-MARK-SUBJECT-CODE(WS-FOUND-INDEX
+                           WS-SUBJECT-COUNT(WS-FOUND-INDEX))
+                   MOVE MT-MARK TO
+                       WS-MARK-VALUE(WS-FOUND-INDEX
+                           WS-SUBJECT-COUNT(WS-FOUND-INDEX))
+               END-IF
+           END-IF.
+
+       LOOKUP-MARK.
+           MOVE 'N' TO WS-FOUND-STUDENT.
+           PERFORM VARYING SI FROM 1 BY 1
+               UNTIL SI > WS-STUDENT-COUNT OR WS-FOUND-STUDENT = 'Y'
+               IF WS-TBL-STUDENT-ID(SI) = WS-LOOKUP-STUDENT-ID
+                   MOVE 'Y' TO WS-FOUND-STUDENT
+                   PERFORM VARYING SJ FROM 1 BY 1
+                       UNTIL SJ > WS-SUBJECT-COUNT(SI)
+                       IF WS-MARK-SUBJECT-CODE(SI, SJ) =
+                           WS-LOOKUP-SUBJECT-CODE
+                           DISPLAY 'STUDENT ' WS-LOOKUP-STUDENT-ID
+                               ' SUBJECT ' WS-LOOKUP-SUBJECT-CODE
+                               ' MARK ' WS-MARK-VALUE(SI, SJ)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-STUDENT = 'N'
+               DISPLAY 'STUDENT ' WS-LOOKUP-STUDENT-ID ' NOT IN TABLE'
+           END-IF.
