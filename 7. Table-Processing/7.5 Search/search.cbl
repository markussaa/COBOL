@@ -1,28 +1,80 @@
       * Search is a linear search method, which is used to find elements
-      * inside the table. It can be performed on sorted as well as 
+      * inside the table. It can be performed on sorted as well as
       * unsorted table. It is used only for table declread by Index
       * phrase. It starts with the initial value of index. If the
       * searched elemen is not found, then the index is automatically
       * incremented by 1 and it continues till the end of table.
-      * 
+      *
+      * A plain linear SEARCH over a made-up alphabet table doesn't
+      * save anything real, so this program loads STUDENT-MASTER into
+      * a table sorted ascending on STUDENT-ID and does a SEARCH ALL
+      * (binary search) lookup on it, the same way an ID-lookup
+      * subroutine for the inquiry programs would, instead of doing a
+      * sequential file read for every hit.
+      *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. SEARCH.
 
-           DATA DIVISION.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
            WORKING-STORAGE SECTION.
+               01 WS-FS            PIC X(02).
+               01 WS-EOF            PIC A(01) VALUE 'N'.
+               01 WS-STUDENT-COUNT  PIC 9(03) VALUE ZERO.
+               01 WS-SRCH-ID        PIC 9(05) VALUE 20002.
+
                01 WS-TABLE.
-                   05 WS-A PIC X(1) OCCURS 18 TIMES INDEXED BY I.
-               
-               01 WS-SRCH PIC A(1) VALUE 'M'.
-       
+                   05 WS-STUDENT-ROW OCCURS 50 TIMES
+                       ASCENDING KEY IS WS-TBL-STUDENT-ID
+                       INDEXED BY I.
+                       10 WS-TBL-STUDENT-ID   PIC 9(05).
+                       10 WS-TBL-STUDENT-NAME PIC A(25).
+
        PROCEDURE DIVISION.
-           MOVE 'ABCDEFGHIJKLMNOPQR' TO WS-TABLE.
-           SET I TO 1.
-           SEARCH WS-A
-              AT END DISPLAY WS-SRCH ' NOT FOUND IN TABLE'
-              WHEN WS-A(I) = WS-SRCH
-              DISPLAY 'LETTER ' WS-SRCH ' FOUND IN TABLE (' I ')'
-           END-SEARCH.  
-       
+           DISPLAY "SEARCH".
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error in opening file. File Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM LOAD-STUDENT-ROW
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+           SEARCH ALL WS-STUDENT-ROW
+               AT END DISPLAY WS-SRCH-ID ' NOT FOUND IN TABLE'
+               WHEN WS-TBL-STUDENT-ID(I) = WS-SRCH-ID
+               DISPLAY 'STUDENT FOUND: ' WS-TBL-STUDENT-ID(I)
+                   ' ' WS-TBL-STUDENT-NAME(I)
+           END-SEARCH.
+
        STOP RUN.
-       
\ No newline at end of file
+
+       LOAD-STUDENT-ROW.
+           IF WS-STUDENT-COUNT >= 50
+               DISPLAY 'REJECTED - STUDENT TABLE FULL: ' STUDENT-ID
+           ELSE
+               ADD 1 TO WS-STUDENT-COUNT
+               MOVE STUDENT-ID   TO WS-TBL-STUDENT-ID(WS-STUDENT-COUNT)
+               MOVE STUDENT-NAME
+                   TO WS-TBL-STUDENT-NAME(WS-STUDENT-COUNT)
+           END-IF.
