@@ -0,0 +1,5 @@
+      * AUDREC - shared STUDENT-AUDIT record layout. COPY this into
+      * the FD for STUDENT-AUDIT in any program that appends a
+      * before/after image (WRITE, REWRITE, DELETE) whenever it adds,
+      * changes, or removes a STUDENT-MASTER record.
+           01 AUDIT-LINE            PIC X(100).
