@@ -0,0 +1,10 @@
+      * AUDFLDS - working-storage holder for the audit fields used by
+      * audwrt.cpy's APPEND-AUDIT-RECORD paragraph. COPY this into
+      * WORKING-STORAGE alongside COPY "audrec.cpy" in the FD, then
+      * MOVE the action/old/new values in before PERFORMing
+      * APPEND-AUDIT-RECORD.
+           01 AUDIT-STUDENT-ID      PIC 9(05).
+           01 AUDIT-ACTION          PIC X(06).
+           01 AUDIT-OLD-NAME        PIC A(25).
+           01 AUDIT-NEW-NAME        PIC A(25).
+           01 AUDIT-TIMESTAMP       PIC X(14).
