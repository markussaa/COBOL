@@ -0,0 +1,9 @@
+      * SUBJTBL - shared indexed subject-code lookup table. COPY this
+      * into WORKING-STORAGE and PERFORM LOAD-SUBJECT-TABLE (subjval.cpy)
+      * once at program start before using VALIDATE-SUBJECT-CODE.
+           01 WS-SUBJECT-TABLE.
+               05 WS-SUBJECT-ROW OCCURS 5 TIMES INDEXED BY SUBJ-I.
+                   10 WS-TBL-SUBJECT-CODE PIC X(04).
+                   10 WS-TBL-SUBJECT-NAME PIC A(20).
+           01 WS-LOOKUP-SUBJECT-CODE   PIC X(04).
+           01 WS-SUBJECT-VALID         PIC A(01).
