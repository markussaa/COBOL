@@ -0,0 +1,33 @@
+      * SQLCDED - shared SQLCODE table load and lookup paragraphs.
+      * COPY this into the PROCEDURE DIVISION alongside sqlcdtb.cpy in
+      * WORKING-STORAGE. PERFORM LOAD-SQLCODE-TABLE once at program
+      * start; SQL-ERROR-HANDLING (sqlerr.cpy) PERFORMs
+      * DESCRIBE-SQLCODE and displays WS-SQLCODE-DESC alongside the
+      * raw SQLCODE.
+       LOAD-SQLCODE-TABLE.
+           SET SQLCD-I TO 1.
+           MOVE 0 TO WS-TBL-SQLCODE(SQLCD-I).
+           MOVE 'SUCCESSFUL COMPLETION' TO WS-TBL-SQLCODE-DESC(SQLCD-I).
+           SET SQLCD-I UP BY 1.
+           MOVE 100 TO WS-TBL-SQLCODE(SQLCD-I).
+           MOVE 'ROW NOT FOUND' TO WS-TBL-SQLCODE-DESC(SQLCD-I).
+           SET SQLCD-I UP BY 1.
+           MOVE -803 TO WS-TBL-SQLCODE(SQLCD-I).
+           MOVE 'DUPLICATE KEY VALUE' TO WS-TBL-SQLCODE-DESC(SQLCD-I).
+           SET SQLCD-I UP BY 1.
+           MOVE -305 TO WS-TBL-SQLCODE(SQLCD-I).
+           MOVE 'NULL INDICATOR NOT PROVIDED' TO
+               WS-TBL-SQLCODE-DESC(SQLCD-I).
+           SET SQLCD-I UP BY 1.
+           MOVE -911 TO WS-TBL-SQLCODE(SQLCD-I).
+           MOVE 'DEADLOCK - ROLLED BACK' TO WS-TBL-SQLCODE-DESC(SQLCD-I).
+
+       DESCRIBE-SQLCODE.
+           MOVE 'SQLCODE NOT IN TABLE' TO WS-SQLCODE-DESC.
+           SET SQLCD-I TO 1.
+           SEARCH WS-SQLCODE-ROW
+               AT END
+                   DISPLAY 'SQLCODE NOT IN TABLE: ' SQLCODE
+               WHEN WS-TBL-SQLCODE(SQLCD-I) = SQLCODE
+                   MOVE WS-TBL-SQLCODE-DESC(SQLCD-I) TO WS-SQLCODE-DESC
+           END-SEARCH.
