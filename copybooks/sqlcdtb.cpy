@@ -0,0 +1,10 @@
+      * SQLCDTB - shared SQLCODE-to-description lookup table. COPY
+      * this into WORKING-STORAGE alongside sqlmsg.cpy and PERFORM
+      * LOAD-SQLCODE-TABLE (sqlcded.cpy) once at program start, before
+      * SQL-ERROR-HANDLING (sqlerr.cpy) looks a failing SQLCODE up in
+      * it.
+           01 WS-SQLCODE-TABLE.
+               05 WS-SQLCODE-ROW OCCURS 5 TIMES INDEXED BY SQLCD-I.
+                   10 WS-TBL-SQLCODE         PIC S9(04).
+                   10 WS-TBL-SQLCODE-DESC    PIC X(40).
+           01 WS-SQLCODE-DESC          PIC X(40).
