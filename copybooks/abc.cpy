@@ -0,0 +1,8 @@
+      * ABC - shared student address block. COPY this at the 05 level
+      * under an enclosing 01 group (it is folded into STUDENT-MASTER
+      * via studmas.cpy, and reused standalone by COPYBOOK.cbl).
+           05 FIRSTNAME         PIC A(15).
+           05 SECONDNAME        PIC A(15).
+           05 STREET            PIC A(20).
+           05 CITY              PIC A(15).
+           05 ZIP               PIC A(05).
