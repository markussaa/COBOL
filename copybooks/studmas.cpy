@@ -0,0 +1,38 @@
+      * STUDMAS - Shared STUDENT-MASTER record layout.
+      * COPY this into the FD for STUDENT-MASTER so every program that
+      * opens the master file agrees on the same record layout.
+           01 STUDENT-FILE.
+               05 STUDENT-ID       PIC 9(05).
+               05 STUDENT-NAME     PIC A(25).
+      * MARKS/TOTAL-MARKS/PERCENTAGE/GPA are COMP-3 packed-decimal so
+      * the growing master record doesn't spend a full display byte
+      * per digit on these numeric fields. MARKS carries a sign so a
+      * bad transaction that posts a negative mark can be caught by
+      * MARKS-EDIT-REPORT instead of silently passing as unsigned.
+               05 MARKS            PIC S9(03) COMP-3.
+               05 TOTAL-MARKS      PIC 9(03) COMP-3.
+               05 PERCENTAGE       PIC 9(03) COMP-3.
+               05 DOB.
+                   10 DOB-YEAR     PIC 9(4).
+                   10 DOB-MONTH    PIC 9(2).
+                   10 DOB-DAY      PIC 9(2).
+               05 DOB-NUM REDEFINES DOB PIC 9(8).
+               COPY "abc.cpy".
+      * ABSENCES/GPA/ATTENDANCE-PCT are filled in by the
+      * GPA/attendance batch calculation program from the per-subject
+      * marks table and class-day count, then rewritten here.
+               05 ABSENCES         PIC 9(03).
+               05 GPA              PIC 9V99 COMP-3.
+               05 ATTENDANCE-PCT   PIC 999V99.
+      * STUDENT-STATUS tracks whether a student is still active,
+      * following condition-name-condition.cbl's 88-level pattern.
+               05 STUDENT-STATUS   PIC X(01) VALUE 'A'.
+                   88 STUDENT-ACTIVE     VALUE 'A'.
+                   88 STUDENT-GRADUATED  VALUE 'G'.
+                   88 STUDENT-WITHDRAWN  VALUE 'W'.
+      * WS-MAILING-VIEW regroups the trailing name+address fields
+      * (FIRSTNAME through ZIP) so a label-printing program can
+      * DISPLAY or MOVE the whole block in one shot instead of
+      * listing every field. Level-66 RENAMES entries must be the
+      * last data description entries in the record.
+           66 WS-MAILING-VIEW RENAMES FIRSTNAME THRU ZIP.
