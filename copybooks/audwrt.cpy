@@ -0,0 +1,16 @@
+      * AUDWRT - shared audit-append paragraph. COPY this into the
+      * PROCEDURE DIVISION of any program that declared STUDENT-AUDIT
+      * (opened EXTEND) and the audrec.cpy/audflds.cpy fields. MOVE
+      * AUDIT-STUDENT-ID, AUDIT-ACTION ('ADD'/'CHANGE'/'DELETE'),
+      * AUDIT-OLD-NAME and AUDIT-NEW-NAME before PERFORMing this so
+      * "who changed this record and what did it used to say" can
+      * always be answered from STUDENT-AUDIT.txt.
+       APPEND-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP.
+           STRING 'ID=' AUDIT-STUDENT-ID
+               ' ACTION=' AUDIT-ACTION
+               ' OLD=' AUDIT-OLD-NAME
+               ' NEW=' AUDIT-NEW-NAME
+               ' TS=' AUDIT-TIMESTAMP
+               DELIMITED BY SIZE INTO AUDIT-LINE.
+           WRITE AUDIT-LINE.
