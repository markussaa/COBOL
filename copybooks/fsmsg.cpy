@@ -0,0 +1,4 @@
+      * FSMSG - working-storage holder for the translated FILE STATUS
+      * message produced by fsxlate.cpy's TRANSLATE-FILE-STATUS
+      * paragraph. COPY this alongside WS-FS in WORKING-STORAGE.
+           01 WS-FS-MESSAGE        PIC X(30).
