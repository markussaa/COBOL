@@ -0,0 +1,29 @@
+      * FSXLATE - shared FILE STATUS translation table. COPY this into
+      * the PROCEDURE DIVISION of any program that declared WS-FS
+      * (FILE STATUS IS WS-FS) and WS-FS-MESSAGE (COPY "fsmsg.cpy").
+      * PERFORM TRANSLATE-FILE-STATUS after an OPEN/READ/WRITE/REWRITE/
+      * DELETE/START to turn the raw two-digit code into a plain
+      * message the operator can act on.
+       TRANSLATE-FILE-STATUS.
+           EVALUATE WS-FS
+               WHEN '00' MOVE 'SUCCESSFUL COMPLETION'   TO WS-FS-MESSAGE
+               WHEN '02' MOVE 'DUPLICATE ALTERNATE KEY' TO WS-FS-MESSAGE
+               WHEN '10' MOVE 'END OF FILE'             TO WS-FS-MESSAGE
+               WHEN '21' MOVE 'SEQUENCE ERROR ON KEY'   TO WS-FS-MESSAGE
+               WHEN '22' MOVE 'DUPLICATE KEY'           TO WS-FS-MESSAGE
+               WHEN '23' MOVE 'RECORD NOT FOUND'        TO WS-FS-MESSAGE
+               WHEN '35' MOVE 'FILE NOT FOUND'          TO WS-FS-MESSAGE
+               WHEN '37' MOVE 'ORGANIZATION NOT SUPPORTED'
+                   TO WS-FS-MESSAGE
+               WHEN '41' MOVE 'FILE ALREADY OPEN'       TO WS-FS-MESSAGE
+               WHEN '42' MOVE 'FILE NOT OPEN'           TO WS-FS-MESSAGE
+               WHEN '43' MOVE 'NO PRIOR READ FOR REWRITE/DELETE'
+                   TO WS-FS-MESSAGE
+               WHEN '44' MOVE 'RECORD LENGTH ERROR'     TO WS-FS-MESSAGE
+               WHEN '46' MOVE 'SEQUENTIAL READ PAST END'
+                   TO WS-FS-MESSAGE
+               WHEN '47' MOVE 'INPUT NOT ALLOWED'       TO WS-FS-MESSAGE
+               WHEN '48' MOVE 'OUTPUT NOT ALLOWED'      TO WS-FS-MESSAGE
+               WHEN '49' MOVE 'I-O NOT ALLOWED'         TO WS-FS-MESSAGE
+               WHEN OTHER MOVE 'UNKNOWN FILE STATUS'    TO WS-FS-MESSAGE
+           END-EVALUATE.
