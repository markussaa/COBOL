@@ -0,0 +1,5 @@
+      * SQLMSG - working-storage holder for the statement description
+      * used by sqlerr.cpy's SQL-ERROR-HANDLING paragraph. COPY this
+      * into WORKING-STORAGE and MOVE a short description of the
+      * EXEC SQL statement into it immediately before performing it.
+           01 WS-SQL-STATEMENT     PIC X(40).
