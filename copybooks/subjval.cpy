@@ -0,0 +1,33 @@
+      * SUBJVAL - shared subject-code table load and validation
+      * paragraphs. COPY this into the PROCEDURE DIVISION alongside
+      * subjtbl.cpy in WORKING-STORAGE. PERFORM LOAD-SUBJECT-TABLE once
+      * at program start, then MOVE a code to WS-LOOKUP-SUBJECT-CODE
+      * and PERFORM VALIDATE-SUBJECT-CODE; WS-SUBJECT-VALID comes back
+      * 'Y' or 'N'.
+       LOAD-SUBJECT-TABLE.
+           SET SUBJ-I TO 1.
+           MOVE 'MATH' TO WS-TBL-SUBJECT-CODE(SUBJ-I).
+           MOVE 'MATHEMATICS' TO WS-TBL-SUBJECT-NAME(SUBJ-I).
+           SET SUBJ-I UP BY 1.
+           MOVE 'ENGL' TO WS-TBL-SUBJECT-CODE(SUBJ-I).
+           MOVE 'ENGLISH' TO WS-TBL-SUBJECT-NAME(SUBJ-I).
+           SET SUBJ-I UP BY 1.
+           MOVE 'SCIE' TO WS-TBL-SUBJECT-CODE(SUBJ-I).
+           MOVE 'SCIENCE' TO WS-TBL-SUBJECT-NAME(SUBJ-I).
+           SET SUBJ-I UP BY 1.
+           MOVE 'HIST' TO WS-TBL-SUBJECT-CODE(SUBJ-I).
+           MOVE 'HISTORY' TO WS-TBL-SUBJECT-NAME(SUBJ-I).
+           SET SUBJ-I UP BY 1.
+           MOVE 'ARTS' TO WS-TBL-SUBJECT-CODE(SUBJ-I).
+           MOVE 'ARTS' TO WS-TBL-SUBJECT-NAME(SUBJ-I).
+
+       VALIDATE-SUBJECT-CODE.
+           MOVE 'N' TO WS-SUBJECT-VALID.
+           SET SUBJ-I TO 1.
+           SEARCH WS-SUBJECT-ROW
+               AT END
+                   DISPLAY 'SUBJECT CODE NOT FOUND: '
+                       WS-LOOKUP-SUBJECT-CODE
+               WHEN WS-TBL-SUBJECT-CODE(SUBJ-I) = WS-LOOKUP-SUBJECT-CODE
+                   MOVE 'Y' TO WS-SUBJECT-VALID
+           END-SEARCH.
