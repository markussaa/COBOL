@@ -0,0 +1,16 @@
+      * SQLERR - shared SQL error-handling paragraph. COPY this into
+      * the PROCEDURE DIVISION of any EXEC SQL program that has COPY
+      * "sqlmsg.cpy" in WORKING-STORAGE. MOVE a short description of
+      * the failing statement into WS-SQL-STATEMENT and PERFORM
+      * SQL-ERROR-HANDLING instead of DISPLAY 'Error', so the log shows
+      * both the actual SQLCODE and which statement produced it.
+      *
+      * Programs that also COPY "sqlcdtb.cpy" in WORKING-STORAGE and
+      * PERFORM LOAD-SQLCODE-TABLE at start get a plain-English
+      * description of the SQLCODE (DESCRIBE-SQLCODE, in sqlcded.cpy)
+      * alongside the raw code.
+       SQL-ERROR-HANDLING.
+           DISPLAY 'SQL ERROR ON: ' WS-SQL-STATEMENT.
+           DISPLAY 'SQLCODE: ' SQLCODE.
+           PERFORM DESCRIBE-SQLCODE.
+           DISPLAY 'SQLCODE MEANS: ' WS-SQLCODE-DESC.
