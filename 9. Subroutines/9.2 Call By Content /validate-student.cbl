@@ -0,0 +1,35 @@
+      * VALIDATE-STUDENT is a read-only check subroutine. The caller's
+      * ID and name are passed BY CONTENT, so no bug in here can ever
+      * alter the caller's copy of the data — only LS-VALID-FLAG (passed
+      * BY REFERENCE) comes back changed. Callers such as INSERT-EXAMPLE
+      * and WRITE's add-record path CALL this instead of re-checking the
+      * incoming ID/name inline every time.
+      *
+      * Use the following to compile a subroutine:
+      *
+      *    cobc validate-student.cbl -c
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-STUDENT.
+
+       DATA DIVISION.
+           LINKAGE SECTION.
+               01 LS-STUDENT-ID    PIC 9(05).
+               01 LS-STUDENT-NAME  PIC A(25).
+               01 LS-VALID-FLAG    PIC A(01).
+
+       PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME,
+                                 LS-VALID-FLAG.
+
+          MOVE 'Y' TO LS-VALID-FLAG.
+
+          IF LS-STUDENT-ID IS NOT NUMERIC
+             OR LS-STUDENT-ID = ZERO
+             MOVE 'N' TO LS-VALID-FLAG
+          END-IF.
+
+          IF LS-STUDENT-NAME = SPACES
+             MOVE 'N' TO LS-VALID-FLAG
+          END-IF.
+
+       EXIT PROGRAM.
