@@ -12,23 +12,29 @@
       *    cobc main.cbl util.o -x
       *
       *
+      * VALIDATE-STUDENT is called BY CONTENT below, so nothing it does
+      * can change WS-STUDENT-ID/WS-STUDENT-NAME in this program — only
+      * WS-VALID-FLAG (passed BY REFERENCE) comes back changed.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. CALL-BY-CONTENT.
-       
+
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-               01 WS-STUDENT-ID PIC 9(4) VALUE 1000.
-               01 WS-STUDENT-NAME PIC A(15) VALUE 'Tim'.
+               01 WS-STUDENT-ID PIC 9(05) VALUE 1000.
+               01 WS-STUDENT-NAME PIC A(25) VALUE 'Tim'.
+               01 WS-VALID-FLAG PIC A(01).
 
        PROCEDURE DIVISION.
-       
+
            DISPLAY "CALL-BY-CONTENT".
 
-           CALL 'UTIL' USING BY CONTENT WS-STUDENT-ID, 
-                             BY CONTENT WS-STUDENT-NAME.
+           CALL 'VALIDATE-STUDENT' USING BY CONTENT WS-STUDENT-ID,
+                             BY CONTENT WS-STUDENT-NAME,
+                             BY REFERENCE WS-VALID-FLAG.
 
            DISPLAY 'Student Id : ' WS-STUDENT-ID
            DISPLAY 'Student Name : ' WS-STUDENT-NAME
-           
+           DISPLAY 'Valid : ' WS-VALID-FLAG
+
        STOP RUN.
        
\ No newline at end of file
