@@ -17,7 +17,7 @@
        
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-               01 WS-STUDENT-ID PIC 9(4) VALUE 1000.
+               01 WS-STUDENT-ID PIC 9(05) VALUE 1000.
                01 WS-STUDENT-NAME PIC A(15) VALUE 'Tim'.
 
        PROCEDURE DIVISION.
