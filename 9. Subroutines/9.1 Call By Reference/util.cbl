@@ -1,18 +1,122 @@
       * Use the following to compile a subroutine:
       *
       *    cobc util.cbl -c
-      * 
+      *
+      * UTIL started out as a single-purpose next-STUDENT-ID generator.
+      * DOB/age validation (REDEFINES-CLAUSE), name-splitting
+      * (UNSTRING), and subject-code validation (SUBJVAL) had each
+      * grown their own copy of small, generally-useful logic, so UTIL
+      * is now a small shared library: one compiled subroutine with
+      * four ENTRY points, each doing one job. A caller CALLs 'UTIL'
+      * for the next-ID service (the original, default entry point) or
+      * one of the other three entry-point names for the service it
+      * needs, instead of every program re-implementing the logic
+      * inline.
+      *
+      *    CALL 'UTIL'                  - next STUDENT-ID (original)
+      *    CALL 'UTIL-AGE-CHECK'        - age from DOB, in-range flag
+      *    CALL 'UTIL-SPLIT-NAME'       - "Last, First" name splitter
+      *    CALL 'UTIL-VALIDATE-SUBJECT' - subject-code table lookup
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UTIL.
-       
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+               01 WS-FS             PIC X(02).
+               01 WS-EOF            PIC A(01) VALUE 'N'.
+               01 WS-HIGH-ID        PIC 9(05) VALUE ZERO.
+
+               01 WS-TODAY               PIC 9(08).
+               01 WS-TODAY-DATE REDEFINES WS-TODAY.
+                   05 WS-TODAY-YYYY      PIC 9(4).
+                   05 WS-TODAY-MM        PIC 9(2).
+                   05 WS-TODAY-DD        PIC 9(2).
+               01 WS-MIN-ENROLL-AGE      PIC 9(03) VALUE 15.
+               01 WS-MAX-ENROLL-AGE      PIC 9(03) VALUE 30.
+
+               COPY "subjtbl.cpy".
+
            LINKAGE SECTION.
-               01 LS-STUDENT-ID PIC 9(4).
+               01 LS-STUDENT-ID PIC 9(05).
                01 LS-STUDENT-NAME PIC A(15).
-       
+
+               01 LS-DOB-YEAR       PIC 9(4).
+               01 LS-DOB-MONTH      PIC 9(2).
+               01 LS-DOB-DAY        PIC 9(2).
+               01 LS-AGE            PIC 9(03).
+               01 LS-AGE-VALID      PIC A(01).
+
+               01 LS-FULL-NAME      PIC A(25).
+               01 LS-LAST-NAME      PIC A(25).
+               01 LS-FIRST-NAME     PIC A(25).
+
+               01 LS-SUBJECT-CODE   PIC X(04).
+               01 LS-SUBJECT-VALID  PIC A(01).
+
        PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME.
 
           DISPLAY 'IN CALLED PROGRAM'.
-          MOVE 1111 TO LS-STUDENT-ID.
 
+          OPEN INPUT STUDENT.
+          IF WS-FS EQUAL '00'
+             PERFORM UNTIL WS-EOF = 'Y'
+                READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END MOVE STUDENT-ID TO WS-HIGH-ID
+                END-READ
+             END-PERFORM
+             CLOSE STUDENT
+          END-IF.
+
+          COMPUTE LS-STUDENT-ID = WS-HIGH-ID + 1.
+
+       EXIT PROGRAM.
+
+       ENTRY 'UTIL-AGE-CHECK' USING LS-DOB-YEAR, LS-DOB-MONTH,
+                                     LS-DOB-DAY, LS-AGE, LS-AGE-VALID.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           COMPUTE LS-AGE = WS-TODAY-YYYY - LS-DOB-YEAR.
+           IF WS-TODAY-MM < LS-DOB-MONTH
+               OR (WS-TODAY-MM = LS-DOB-MONTH AND
+                   WS-TODAY-DD < LS-DOB-DAY)
+               SUBTRACT 1 FROM LS-AGE
+           END-IF.
+
+           IF LS-AGE < WS-MIN-ENROLL-AGE OR LS-AGE > WS-MAX-ENROLL-AGE
+               MOVE 'N' TO LS-AGE-VALID
+           ELSE
+               MOVE 'Y' TO LS-AGE-VALID
+           END-IF.
+       EXIT PROGRAM.
+
+       ENTRY 'UTIL-SPLIT-NAME' USING LS-FULL-NAME, LS-LAST-NAME,
+                                      LS-FIRST-NAME.
+           UNSTRING LS-FULL-NAME DELIMITED BY ','
+               INTO LS-LAST-NAME, LS-FIRST-NAME
+           END-UNSTRING.
        EXIT PROGRAM.
+
+       ENTRY 'UTIL-VALIDATE-SUBJECT' USING LS-SUBJECT-CODE,
+                                            LS-SUBJECT-VALID.
+           PERFORM LOAD-SUBJECT-TABLE.
+           MOVE LS-SUBJECT-CODE TO WS-LOOKUP-SUBJECT-CODE.
+           PERFORM VALIDATE-SUBJECT-CODE.
+           MOVE WS-SUBJECT-VALID TO LS-SUBJECT-VALID.
+       EXIT PROGRAM.
+
+       COPY "subjval.cpy".
