@@ -14,8 +14,9 @@
 
            DATA DIVISION.
            WORKING-STORAGE SECTION.
+           01 WS-STUDENT-ADDRESS.
            COPY "abc.cpy".
-       
+
        PROCEDURE DIVISION.
 
            MOVE 'MARKUS'     TO FIRSTNAME
