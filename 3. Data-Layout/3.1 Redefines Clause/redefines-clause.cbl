@@ -11,11 +11,29 @@
       * must be the next data description you want to redefine. A 
       * redefining item will always have the same value as a redefined
       * item.
-      * 
+      *
+      * STUDENT-MASTER's DOB field (studmas.cpy) uses this same
+      * YYYY/MM/DD-group-REDEFINES-numeric layout. The paragraph below
+      * reads STUDENT-MASTER, CALLs UTIL-AGE-CHECK (util.cbl) to get
+      * each student's current age from DOB, and flags anyone outside
+      * the expected enrollment range for a data-quality report.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. REDEFINES-CLAUSE.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
            WORKING-STORAGE SECTION.
                01 WS-DESCRIPTION.
                    05 WS-DATE1 VALUE '20140831'.
@@ -23,11 +41,39 @@
                        10 WS-MONTH PIC X(2).
                        10 WS-DATE PIC X(2).
                05 WS-DATE2 REDEFINES WS-DATE1 PIC 9(8).
-       
+
+               01 WS-FS               PIC X(02).
+               01 WS-EOF               PIC A(01) VALUE 'N'.
+               01 WS-AGE                PIC 9(03).
+               01 WS-AGE-VALID          PIC A(01).
+
        PROCEDURE DIVISION.
-          
+
            DISPLAY "WS-DATE1 : " WS-DATE1.
            DISPLAY "WS-DATE2 : " WS-DATE2.
 
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM CHECK-STUDENT-AGE
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
        STOP RUN.
+
+       CHECK-STUDENT-AGE.
+           CALL 'UTIL-AGE-CHECK' USING DOB-YEAR, DOB-MONTH, DOB-DAY,
+                                        WS-AGE, WS-AGE-VALID.
+
+           IF WS-AGE-VALID NOT EQUAL 'Y'
+               DISPLAY 'AGE OUT OF RANGE - STUDENT ' STUDENT-ID
+                   ' AGE ' WS-AGE
+           END-IF.
        
\ No newline at end of file
