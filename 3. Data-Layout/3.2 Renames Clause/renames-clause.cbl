@@ -8,11 +8,29 @@
       * Renames with the level numbers 01 or 77. The data names must 
       * come in sequence. Data items with occur clause cannot be
       * renamed.
-      * 
+      *
+      * STUDENT-MASTER's WS-MAILING-VIEW (studmas.cpy) is the same
+      * idea applied for real: a 66-level RENAMES regrouping the
+      * trailing name+address fields so a label-printing program can
+      * DISPLAY or MOVE the whole block in one shot instead of listing
+      * every field.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. RENAMES-CLAUSE.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
            WORKING-STORAGE SECTION.
                01 WS-DESCRIPTION.
                    05 WS-NUM.
@@ -22,10 +40,28 @@
                        10 WS-CHAR1 PIC X(2) VALUE 'AA'.
                        10 WS-CHAR2 PIC X(2) VALUE 'BB'.
                66 WS-RENAME RENAMES WS-NUM2 THRU WS-CHAR2.
-       
+
+               01 WS-FS            PIC X(02).
+               01 WS-EOF            PIC A(01) VALUE 'N'.
+
        PROCEDURE DIVISION.
-          
+
            DISPLAY "WS-RENAME : " WS-RENAME.
-           
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY 'MAILING VIEW: ' WS-MAILING-VIEW
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
        STOP RUN.
        
\ No newline at end of file
