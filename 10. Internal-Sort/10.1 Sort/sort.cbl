@@ -36,7 +36,7 @@
       *    - Transfers the records present in the input-file to the
       *      work-file.
       *
-      *    - Sorts the SORT-FILE in ascending/descending sequence 
+      *    - Sorts the SORT-FILE in ascending/descending sequence
       *      by rec-key.
       *
       *    - Transfers the sorted records from the work-file to the
@@ -44,6 +44,16 @@
       *
       *    - Closes the input-file and the output-file and deletes
       *      the work-file.
+      *
+      * Instead of the plain USING/GIVING form, an INPUT PROCEDURE can
+      * RELEASE records into the work file one at a time (so records
+      * can be filtered or edited before they ever reach the sort),
+      * and an OUTPUT PROCEDURE can RETURN sorted records one at a
+      * time (so a summary can be produced alongside the output file).
+      * Below, FILTER-PASSING-STUDENTS drops students below
+      * WS-PASS-THRESHOLD before they reach WORK-FILE, and
+      * WRITE-EXCLUDED-SUMMARY appends an excluded-count line after
+      * writing the sorted roster.
       *
        IDENTIFICATION DIVISION.
            PROGRAM-ID. SORT.
@@ -56,6 +66,8 @@
                SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
                SELECT WORK-FILE ASSIGN TO 'TEMPSORT'.
+               SELECT EXCLUDED-SUMMARY ASSIGN TO 'EXCLUDED-SUMMARY.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -63,24 +75,91 @@
                01 INPUT-STUDENT.
                    05 STUDENT-ID-I   PIC 9(05).
                    05 STUDENT-NAME-I PIC 9(25).
-                   
+                   05 MARKS-I        PIC 9(03).
+
            FD OUTPUT-FILE.
                01 OUTPUT-STUDENT.
                    05 STUDENT-ID-O   PIC 9(05).
                    05 STUDENT-NAME-O PIC 9(25).
-               
+                   05 MARKS-O        PIC 9(03).
+
+           FD EXCLUDED-SUMMARY.
+               01 EXCLUDED-SUMMARY-LINE PIC X(25).
+
            SD WORK-FILE.
                01 WORK-STUDENT.
                    05 STUDENT-ID-W   PIC 9(05).
                    05 STUDENT-NAME-W PIC 9(25).
-               
-       
+                   05 MARKS-W        PIC 9(03).
+
+           WORKING-STORAGE SECTION.
+           01 WS-PASS-THRESHOLD     PIC 9(03) VALUE 40.
+           01 WS-EXCLUDED-COUNT      PIC 9(05) VALUE ZERO.
+           01 WS-INPUT-COUNT          PIC 9(06) VALUE ZERO.
+           01 WS-OUTPUT-COUNT          PIC 9(06) VALUE ZERO.
+           01 WS-EOF                  PIC A(01) VALUE 'N'.
+           01 WS-SUMMARY-LINE.
+               05 FILLER PIC X(25) VALUE 'EXCLUDED STUDENT COUNT: '.
+               05 SL-EXCLUDED-COUNT PIC ZZZZ9.
+
        PROCEDURE DIVISION.
            DISPLAY "SORT".
 
+      *    STUDENT-ID-W is the major key, STUDENT-NAME-W the minor key,
+      *    so records come out ID-major/name-minor sequenced.
            SORT WORK-FILE ON ASCENDING KEY STUDENT-ID-W
-           USING INPUT-FILE GIVING OUTPUT-FILE.
+                          ON ASCENDING KEY STUDENT-NAME-W
+           INPUT PROCEDURE IS FILTER-PASSING-STUDENTS
+           OUTPUT PROCEDURE IS WRITE-EXCLUDED-SUMMARY.
 
            DISPLAY 'SORT SUCCESSFUL'.
+           DISPLAY 'INPUT RECORDS: ' WS-INPUT-COUNT.
+           DISPLAY 'OUTPUT RECORDS: ' WS-OUTPUT-COUNT.
        STOP RUN.
+
+      *    Drops any student below WS-PASS-THRESHOLD so only students
+      *    eligible for the report reach the sort work file.
+       FILTER-PASSING-STUDENTS.
+           OPEN INPUT INPUT-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ INPUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-INPUT-COUNT
+                       IF MARKS-I >= WS-PASS-THRESHOLD
+                           MOVE STUDENT-ID-I   TO STUDENT-ID-W
+                           MOVE STUDENT-NAME-I TO STUDENT-NAME-W
+                           MOVE MARKS-I        TO MARKS-W
+                           RELEASE WORK-STUDENT
+                       ELSE
+                           ADD 1 TO WS-EXCLUDED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+      *    Writes the sorted roster, then appends an excluded-count
+      *    summary line to its own file so the filtered-out total isn't
+      *    silently lost, without corrupting OUTPUT-FILE's uniform
+      *    student-record layout with a one-off trailer row.
+       WRITE-EXCLUDED-SUMMARY.
+           OPEN OUTPUT OUTPUT-FILE.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN WORK-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-ID-W   TO STUDENT-ID-O
+                       MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+                       MOVE MARKS-W        TO MARKS-O
+                       WRITE OUTPUT-STUDENT
+                       ADD 1 TO WS-OUTPUT-COUNT
+               END-RETURN
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+
+           MOVE WS-EXCLUDED-COUNT TO SL-EXCLUDED-COUNT.
+           OPEN OUTPUT EXCLUDED-SUMMARY.
+           WRITE EXCLUDED-SUMMARY-LINE FROM WS-SUMMARY-LINE.
+           CLOSE EXCLUDED-SUMMARY.
        
\ No newline at end of file
