@@ -35,15 +35,23 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
             SELECT INPUT1 ASSIGN TO 'input1.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT1-FS.
 
             SELECT INPUT2 ASSIGN TO 'input2.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INPUT2-FS.
 
             SELECT OUTPUT-FILE ASSIGN TO 'output.txt'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-OUTPUT-FS.
 
-            SELECT WORK-FILE ASSIGN TO 'TEMPSORT'.
+            SELECT WORK-FILE ASSIGN TO 'TEMPSORT'
+            FILE STATUS IS WS-WORK-FS.
+
+            SELECT DUP-EXCEPTIONS ASSIGN TO 'DUP-EXCEPTIONS.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-DUP-FS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -51,28 +59,130 @@
                01 INPUT1-STUDENT.
                    05 STUDENT-ID-I1   PIC 9(05).
                    05 STUDENT-NAME-I1 PIC A(25).
-       
+
            FD INPUT2.
                01 INPUT2-STUDENT.
                    05 STUDENT-ID-I2   PIC 9(05).
                    05 STUDENT-NAME-I2 PIC A(25).
-       
+
            FD OUTPUT-FILE.
                01 OUTPUT-STUDENT.
                    05 STUDENT-ID-O    PIC 9(05).
                    05 STUDENT-NAME-O  PIC A(25).
-       
+
            SD WORK-FILE.
                01 WORK-STUDENT.
                    05 STUDENT-ID-W    PIC 9(05).
                    05 STUDENT-NAME-W  PIC A(25).
-       
+
+           FD DUP-EXCEPTIONS.
+               01 DUP-EXCEPTION-LINE  PIC X(100).
+
+           WORKING-STORAGE SECTION.
+               01 WS-INPUT1-FS         PIC X(02).
+               01 WS-INPUT2-FS         PIC X(02).
+               01 WS-OUTPUT-FS         PIC X(02).
+               01 WS-WORK-FS           PIC X(02).
+               01 WS-DUP-FS            PIC X(02).
+               01 WS-OUTPUT-EOF        PIC A(01) VALUE 'N'.
+               01 WS-PREV-STUDENT-ID-O PIC 9(05) VALUE ZERO.
+               01 WS-PREV-STUDENT-NAME PIC A(25) VALUE SPACES.
+               01 WS-FIRST-RECORD      PIC A(01) VALUE 'Y'.
+               01 WS-INPUT1-COUNT      PIC 9(06) VALUE ZERO.
+               01 WS-INPUT2-COUNT      PIC 9(06) VALUE ZERO.
+               01 WS-OUTPUT-COUNT      PIC 9(06) VALUE ZERO.
+
        PROCEDURE DIVISION.
            DISPLAY "MERGE".
 
+      *    Counts how many records each campus feed contributes, by
+      *    source, before the feeds disappear into the merged output.
+           PERFORM COUNT-SOURCE-RECORDS.
+
            MERGE WORK-FILE ON ASCENDING KEY STUDENT-ID-W
            USING INPUT1, INPUT2 GIVING OUTPUT-FILE.
 
            DISPLAY "MERGED SUCESSFULLY".
+
+      *    Because the merged output is in STUDENT-ID-W sequence, a
+      *    student appearing in both campus feeds will land on two
+      *    adjacent records sharing the same STUDENT-ID-O. Re-reading
+      *    the output and comparing neighbours finds every such
+      *    duplicate without needing the two source files open at once.
+           PERFORM DETECT-DUPLICATES.
+
+           DISPLAY "INPUT1 RECORDS: " WS-INPUT1-COUNT.
+           DISPLAY "INPUT2 RECORDS: " WS-INPUT2-COUNT.
+           DISPLAY "OUTPUT RECORDS: " WS-OUTPUT-COUNT.
        STOP RUN.
+
+       COUNT-SOURCE-RECORDS.
+           OPEN INPUT INPUT1.
+           IF WS-INPUT1-FS NOT EQUAL '00'
+               DISPLAY "Error opening INPUT1. Status: " WS-INPUT1-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-OUTPUT-EOF = 'Y'
+               READ INPUT1
+                   AT END MOVE 'Y' TO WS-OUTPUT-EOF
+                   NOT AT END ADD 1 TO WS-INPUT1-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT1.
+
+           MOVE 'N' TO WS-OUTPUT-EOF.
+           OPEN INPUT INPUT2.
+           IF WS-INPUT2-FS NOT EQUAL '00'
+               DISPLAY "Error opening INPUT2. Status: " WS-INPUT2-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-OUTPUT-EOF = 'Y'
+               READ INPUT2
+                   AT END MOVE 'Y' TO WS-OUTPUT-EOF
+                   NOT AT END ADD 1 TO WS-INPUT2-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT2.
+
+           MOVE 'N' TO WS-OUTPUT-EOF.
+
+       DETECT-DUPLICATES.
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-OUTPUT-FS NOT EQUAL '00'
+               DISPLAY "Error opening OUTPUT-FILE. Status: "
+                   WS-OUTPUT-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT DUP-EXCEPTIONS.
+           IF WS-DUP-FS NOT EQUAL '00'
+               DISPLAY "Error opening DUP-EXCEPTIONS. Status: "
+                   WS-DUP-FS
+               CLOSE OUTPUT-FILE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-OUTPUT-EOF = 'Y'
+               READ OUTPUT-FILE
+                   AT END MOVE 'Y' TO WS-OUTPUT-EOF
+                   NOT AT END
+                       IF WS-FIRST-RECORD = 'N'
+                           AND STUDENT-ID-O = WS-PREV-STUDENT-ID-O
+                           STRING 'DUPLICATE STUDENT-ID=' STUDENT-ID-O
+                               ' NAMES="' WS-PREV-STUDENT-NAME
+                               '" AND "' STUDENT-NAME-O '"'
+                               DELIMITED BY SIZE INTO DUP-EXCEPTION-LINE
+                           WRITE DUP-EXCEPTION-LINE
+                       END-IF
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       MOVE 'N' TO WS-FIRST-RECORD
+                       MOVE STUDENT-ID-O   TO WS-PREV-STUDENT-ID-O
+                       MOVE STUDENT-NAME-O TO WS-PREV-STUDENT-NAME
+               END-READ
+           END-PERFORM.
+
+           CLOSE OUTPUT-FILE.
+           CLOSE DUP-EXCEPTIONS.
        
\ No newline at end of file
