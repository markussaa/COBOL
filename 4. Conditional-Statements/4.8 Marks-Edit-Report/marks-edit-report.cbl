@@ -0,0 +1,85 @@
+      * sign-condition.cbl and class-condition.cbl only demonstrate the
+      * IF field IS NEGATIVE / IS NUMERIC syntax against hardcoded
+      * WORKING-STORAGE values. This program runs those same checks
+      * against the MARKS field on every STUDENT-MASTER record and
+      * writes an exceptions report of any student whose MARKS is
+      * negative or non-numeric, so a bad punch on that field is
+      * caught here instead of flowing straight through to grading.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. MARKS-EDIT-REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT MARKS-EXCEPTIONS ASSIGN TO 'MARKS-EXCEPTIONS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXC-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD MARKS-EXCEPTIONS.
+           01 MARKS-EXCEPTION-LINE    PIC X(70).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                 PIC X(02).
+           01 WS-EXC-FS               PIC X(02).
+           01 WS-EOF                   PIC A(01) VALUE 'N'.
+           01 WS-EXCEPTION-COUNT         PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "MARKS-EDIT-REPORT".
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MARKS-EXCEPTIONS.
+           IF WS-EXC-FS NOT EQUAL '00'
+               DISPLAY "Error opening MARKS-EXCEPTIONS. Status: "
+                   WS-EXC-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM EDIT-MARKS
+               END-READ
+           END-PERFORM.
+
+           DISPLAY "EXCEPTION COUNT: " WS-EXCEPTION-COUNT.
+
+           CLOSE STUDENT.
+           CLOSE MARKS-EXCEPTIONS.
+       STOP RUN.
+
+       EDIT-MARKS.
+           IF MARKS IS NOT NUMERIC
+               STRING 'NON-NUMERIC MARKS FOR STUDENT-ID='
+                   STUDENT-ID ' NAME=' STUDENT-NAME
+                   DELIMITED BY SIZE INTO MARKS-EXCEPTION-LINE
+               WRITE MARKS-EXCEPTION-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               IF MARKS IS NEGATIVE
+                   STRING 'NEGATIVE MARKS FOR STUDENT-ID='
+                       STUDENT-ID ' NAME=' STUDENT-NAME
+                       DELIMITED BY SIZE INTO MARKS-EXCEPTION-LINE
+                   WRITE MARKS-EXCEPTION-LINE
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF.
