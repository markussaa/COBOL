@@ -0,0 +1,84 @@
+      * combined-condition.cbl only ANDs two arbitrary WORKING-STORAGE
+      * conditions together. This program is a real "academic
+      * standing" batch run: a combined condition — MARKS IS NUMERIC
+      * AND MARKS NOT < WS-PASS-THRESHOLD AND STUDENT-ACTIVE (the
+      * 88-level flag from studmas.cpy) — flags each student as Good
+      * Standing, Probation, or Ineligible onto a standing report.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ACADEMIC-STANDING-REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT STANDING-REPORT ASSIGN TO 'STANDING-REPORT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD STANDING-REPORT.
+           01 STANDING-LINE             PIC X(60).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                   PIC X(02).
+           01 WS-RPT-FS                 PIC X(02).
+           01 WS-EOF                     PIC A(01) VALUE 'N'.
+           01 WS-PASS-THRESHOLD            PIC 9(03) VALUE 40.
+           01 WS-STANDING                   PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "ACADEMIC-STANDING-REPORT".
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT STANDING-REPORT.
+           IF WS-RPT-FS NOT EQUAL '00'
+               DISPLAY "Error opening STANDING-REPORT. Status: "
+                   WS-RPT-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM ASSIGN-STANDING
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+           CLOSE STANDING-REPORT.
+       STOP RUN.
+
+       ASSIGN-STANDING.
+           IF MARKS IS NUMERIC AND MARKS NOT < WS-PASS-THRESHOLD
+               AND STUDENT-ACTIVE
+               MOVE 'GOOD STANDING' TO WS-STANDING
+           ELSE
+               IF MARKS IS NUMERIC AND STUDENT-ACTIVE
+                   MOVE 'PROBATION' TO WS-STANDING
+               ELSE
+                   MOVE 'INELIGIBLE' TO WS-STANDING
+               END-IF
+           END-IF.
+
+           STRING 'STUDENT-ID=' STUDENT-ID
+               ' NAME=' STUDENT-NAME
+               ' STANDING=' WS-STANDING
+               DELIMITED BY SIZE INTO STANDING-LINE.
+           WRITE STANDING-LINE.
