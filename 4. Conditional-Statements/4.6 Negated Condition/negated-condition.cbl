@@ -1,21 +1,50 @@
-      * Negated condition is given by using the NOT keyword. If a 
+      * Negated condition is given by using the NOT keyword. If a
       * condition is true and we have given NOT in front of it, then
       * its final value will be false.
       *
       * Syntax:
-      * IF NOT [CONDITION] 
+      * IF NOT [CONDITION]
       *    COBOL Statements
       * END-IF.
-      * 
+      *
+      * ACADEMIC-STANDING-REPORT reads STUDENT-ACTIVE (a positive
+      * 88-level test) to find who is still enrolled. INACTIVE-STUDENTS
+      * below is the negated mirror of that: NOT STUDENT-ACTIVE picks
+      * up every student who is graduated or withdrawn, for a roster
+      * of everyone who is no longer active.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. NEGATED-CONDITION.
 
-           DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 WS-NUM1 PIC 9(2) VALUE 20.
-               01 WS-NUM2 PIC 9(9) VALUE 25.
-               
-               
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                   FILE STATUS IS WS-FS.
+
+               SELECT INACTIVE-RPT ASSIGN TO 'INACTIVE-STUDENTS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           FD INACTIVE-RPT.
+           01 INACTIVE-LINE          PIC X(60).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(2) VALUE 20.
+           01 WS-NUM2 PIC 9(9) VALUE 25.
+
+           01 WS-FS                PIC X(02).
+           01 WS-RPT-FS              PIC X(02).
+           01 WS-EOF                   PIC A(01) VALUE 'N'.
+           01 WS-INACTIVE-COUNT          PIC 9(06) VALUE ZERO.
+
        PROCEDURE DIVISION.
            DISPLAY "NEGATED CONDITION STATEMENTS".
 
@@ -23,7 +52,45 @@
                DISPLAY 'IF-BLOCK'
            ELSE
                DISPLAY 'ELSE-BLOCK'
-           END-IF.    
-        
+           END-IF.
+
+           PERFORM INACTIVE-STUDENTS.
        STOP RUN.
+
+       INACTIVE-STUDENTS.
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT INACTIVE-RPT.
+           IF WS-RPT-FS NOT EQUAL '00'
+               DISPLAY "Error opening INACTIVE-STUDENTS. Status: "
+                   WS-RPT-FS
+               CLOSE STUDENT
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM WRITE-INACTIVE-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+           CLOSE INACTIVE-RPT.
+
+           DISPLAY 'INACTIVE STUDENTS: ' WS-INACTIVE-COUNT.
+
+       WRITE-INACTIVE-LINE.
+           IF NOT STUDENT-ACTIVE
+               ADD 1 TO WS-INACTIVE-COUNT
+               STRING 'STUDENT-ID=' STUDENT-ID
+                   ' NAME=' STUDENT-NAME
+                   ' STATUS=' STUDENT-STATUS
+                   DELIMITED BY SIZE INTO INACTIVE-LINE
+               WRITE INACTIVE-LINE
+           END-IF.
        
\ No newline at end of file
