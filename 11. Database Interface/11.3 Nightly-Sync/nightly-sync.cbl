@@ -0,0 +1,150 @@
+      * STUDENT-MASTER is the system of record during the day; the DB2
+      * STUDENT table only sees changes overnight. STUDENT-DB-SYNC
+      * scans STUDENT-MASTER sequentially and, for every row, tries an
+      * EXEC SQL UPDATE of the DB2 side first. If the UPDATE touches no
+      * row (SQLCODE = 100 - the STUDENT-ID isn't in DB2 yet) it falls
+      * back to an INSERT, so both a changed row and a brand-new row
+      * are handled in the same pass without a separate exists-check
+      * SELECT.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. STUDENT-DB-SYNC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT ASSIGN TO 'STUDENT-MASTER'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS STUDENT-ID
+                       ALTERNATE RECORD KEY IS STUDENT-NAME
+                           WITH DUPLICATES
+                   FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           COPY "studmas.cpy".
+
+           WORKING-STORAGE SECTION.
+           01 WS-FS                PIC X(02).
+           01 WS-EOF                 PIC A(01) VALUE 'N'.
+           01 WS-INSERTED-COUNT        PIC 9(06) VALUE ZERO.
+           01 WS-UPDATED-COUNT           PIC 9(06) VALUE ZERO.
+           01 WS-FAILED-COUNT              PIC 9(06) VALUE ZERO.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE STUDENT
+           END-EXEC.
+
+      *    WS-STUDENT-ID is PIC 9(05) here, unlike the 4-digit
+      *    WS-STUDENT-ID used for the standalone INSERT/UPDATE/SELECT
+      *    demo programs' own hardcoded rows: this program moves real
+      *    STUDENT-MASTER data (STUDENT-ID up to 5 digits) into DB2,
+      *    so the host variable has to be wide enough for every ID
+      *    STUDENT-MASTER can actually hand it.
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+              01 WS-STUDENT-REC.
+                 05 WS-STUDENT-ID      PIC 9(05).
+                 05 WS-STUDENT-NAME    PIC X(25).
+                 05 WS-STUDENT-ADDRESS PIC X(50).
+                 05 WS-STUDENT-STATUS  PIC X(01).
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
+
+       PROCEDURE DIVISION.
+           DISPLAY "STUDENT-DB-SYNC".
+
+           PERFORM LOAD-SQLCODE-TABLE.
+
+           OPEN INPUT STUDENT.
+           IF WS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-MASTER. Status: " WS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM SYNC-ONE-STUDENT
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT.
+
+           DISPLAY 'RECORDS INSERTED: ' WS-INSERTED-COUNT.
+           DISPLAY 'RECORDS UPDATED: '  WS-UPDATED-COUNT.
+           DISPLAY 'RECORDS FAILED: '   WS-FAILED-COUNT.
+       STOP RUN.
+
+       SYNC-ONE-STUDENT.
+           MOVE STUDENT-ID     TO WS-STUDENT-ID.
+           MOVE STUDENT-NAME   TO WS-STUDENT-NAME.
+           MOVE STUDENT-STATUS TO WS-STUDENT-STATUS.
+           STRING STREET       DELIMITED BY SPACE
+                  ', '         DELIMITED BY SIZE
+                  CITY         DELIMITED BY SPACE
+                  ' '          DELIMITED BY SIZE
+                  ZIP          DELIMITED BY SIZE
+                  INTO WS-STUDENT-ADDRESS
+           END-STRING.
+
+           MOVE 'UPDATE STUDENT' TO WS-SQL-STATEMENT.
+           EXEC SQL
+               UPDATE STUDENT
+                  SET STUDENT-NAME=:WS-STUDENT-NAME,
+                      STUDENT-ADDRESS=:WS-STUDENT-ADDRESS,
+                      STUDENT-STATUS=:WS-STUDENT-STATUS
+                  WHERE STUDENT-ID = :WS-STUDENT-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                      COMMIT
+                   END-EXEC
+                   ADD 1 TO WS-UPDATED-COUNT
+               WHEN 100
+                   PERFORM INSERT-ONE-STUDENT
+               WHEN OTHER
+                   EXEC SQL
+                      ROLLBACK
+                   END-EXEC
+                   ADD 1 TO WS-FAILED-COUNT
+                   PERFORM SQL-ERROR-HANDLING
+           END-EVALUATE.
+
+       INSERT-ONE-STUDENT.
+           MOVE 'INSERT STUDENT' TO WS-SQL-STATEMENT.
+           EXEC SQL
+               INSERT INTO
+                   STUDENT(STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS,
+                           STUDENT-STATUS)
+               VALUES
+                   (:WS-STUDENT-ID, :WS-STUDENT-NAME,
+                    :WS-STUDENT-ADDRESS, :WS-STUDENT-STATUS)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               ADD 1 TO WS-INSERTED-COUNT
+           ELSE
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               ADD 1 TO WS-FAILED-COUNT
+               PERFORM SQL-ERROR-HANDLING
+           END-IF.
+
+       COPY "sqlerr.cpy".
+       COPY "sqlcded.cpy".
