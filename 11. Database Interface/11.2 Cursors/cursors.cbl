@@ -108,11 +108,110 @@
       *    
       *    END-PERFORM	
       *    STOP-RUN.
+      *
+      * STUDENT-EXTRACT turns the sketch above into a real batch
+      * program: it opens STUDCUR, fetches every row with
+      * STUDENT-ID greater than the starting value, and writes each
+      * one to a sequential extract file so downstream reporting jobs
+      * don't have to hit DB2 directly.
       *
        IDENTIFICATION DIVISION.
-           PROGRAM-ID. CURSORS.
+           PROGRAM-ID. STUDENT-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT EXTRACT-FILE ASSIGN TO 'STUDENT-EXTRACT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXTRACT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EXTRACT-FILE.
+           01 EXTRACT-RECORD.
+               05 EXTRACT-STUDENT-ID      PIC 9(04).
+               05 EXTRACT-STUDENT-NAME    PIC X(25).
+               05 EXTRACT-STUDENT-ADDRESS PIC X(50).
+
+           WORKING-STORAGE SECTION.
+           01 WS-EXTRACT-FS               PIC X(02).
+           01 WS-DONE                     PIC A(01) VALUE 'N'.
+
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE STUDENT
+           END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION
+           END-EXEC.
+              01 WS-STUDENT-REC.
+                 05 WS-STUDENT-ID PIC 9(4).
+                 05 WS-STUDENT-NAME PIC X(25).
+                 05 WS-STUDENT-ADDRESS PIC X(50).
+           EXEC SQL END DECLARE SECTION
+           END-EXEC.
+
+           EXEC SQL
+              DECLARE STUDCUR CURSOR FOR
+              SELECT STUDENT-ID,
+                     STUDENT-NAME,
+                     STUDENT-ADDRESS
+              FROM STUDENT
+              WHERE STUDENT-ID > :WS-STUDENT-ID
+           END-EXEC.
+
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
 
        PROCEDURE DIVISION.
-           DISPLAY "CURSORS".
+           DISPLAY "STUDENT-EXTRACT".
+
+           PERFORM LOAD-SQLCODE-TABLE.
+
+           MOVE ZERO TO WS-STUDENT-ID.
+
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-EXTRACT-FS NOT EQUAL '00'
+               DISPLAY "Error opening extract file. Status: "
+                   WS-EXTRACT-FS
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+              OPEN STUDCUR
+           END-EXEC.
+
+           PERFORM UNTIL WS-DONE = 'Y'
+               MOVE 'FETCH STUDCUR' TO WS-SQL-STATEMENT
+               EXEC SQL
+                   FETCH STUDCUR
+                   INTO :WS-STUDENT-ID,
+                        :WS-STUDENT-NAME,
+                        :WS-STUDENT-ADDRESS
+               END-EXEC
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE WS-STUDENT-ID      TO EXTRACT-STUDENT-ID
+                       MOVE WS-STUDENT-NAME    TO EXTRACT-STUDENT-NAME
+                       MOVE WS-STUDENT-ADDRESS
+                           TO EXTRACT-STUDENT-ADDRESS
+                       WRITE EXTRACT-RECORD
+                   WHEN 100
+                       MOVE 'Y' TO WS-DONE
+                   WHEN OTHER
+                       PERFORM SQL-ERROR-HANDLING
+                       MOVE 'Y' TO WS-DONE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE STUDCUR
+           END-EXEC.
+
+           CLOSE EXTRACT-FILE.
        STOP RUN.
-       
\ No newline at end of file
+
+       COPY "sqlerr.cpy".
