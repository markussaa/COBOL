@@ -0,0 +1,65 @@
+      * Address changes and new admissions come in batches at the
+      * start of every term, not one row at a time. This program
+      * reads NEW-ADMISSIONS, a plain STUDENT-ID/STUDENT-NAME/
+      * STUDENT-ADDRESS transaction file, and CALLs the now-callable
+      * INSERT-EXAMPLE subroutine once per row until end of file,
+      * tallying how many rows inserted successfully.
+      *
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. INSERT-BATCH-DRIVER.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT NEW-ADMISSIONS ASSIGN TO 'NEW-ADMISSIONS.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD NEW-ADMISSIONS.
+           01 NEW-ADMISSION-REC.
+               05 NA-STUDENT-ID       PIC 9(4).
+               05 NA-STUDENT-NAME     PIC X(25).
+               05 NA-STUDENT-ADDRESS  PIC X(50).
+
+           WORKING-STORAGE SECTION.
+           01 WS-TRANS-FS          PIC X(02).
+           01 WS-EOF                 PIC A(01) VALUE 'N'.
+           01 WS-INSERT-STATUS         PIC A(01).
+           01 WS-INSERTED-COUNT          PIC 9(06) VALUE ZERO.
+           01 WS-REJECTED-COUNT            PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "INSERT-BATCH-DRIVER".
+
+           OPEN INPUT NEW-ADMISSIONS.
+           IF WS-TRANS-FS NOT EQUAL '00'
+               DISPLAY "Error opening NEW-ADMISSIONS. Status: "
+                   WS-TRANS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ NEW-ADMISSIONS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM INSERT-ONE-ADMISSION
+               END-READ
+           END-PERFORM.
+
+           CLOSE NEW-ADMISSIONS.
+
+           DISPLAY 'RECORDS INSERTED: ' WS-INSERTED-COUNT.
+           DISPLAY 'RECORDS REJECTED: ' WS-REJECTED-COUNT.
+       STOP RUN.
+
+       INSERT-ONE-ADMISSION.
+           CALL 'INSERT-EXAMPLE' USING NA-STUDENT-ID, NA-STUDENT-NAME,
+               NA-STUDENT-ADDRESS, WS-INSERT-STATUS.
+
+           IF WS-INSERT-STATUS EQUAL 'Y'
+               ADD 1 TO WS-INSERTED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
