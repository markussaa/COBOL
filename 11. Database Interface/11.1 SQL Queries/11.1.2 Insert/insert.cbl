@@ -1,4 +1,12 @@
-      * This is only an example for a INSERT statement. 
+      * This is only an example for a INSERT statement.
+      *
+      * INSERT-EXAMPLE only ever inserted one hardcoded row
+      * (STUDENT-ID 1005, 'JOHN DOE'). It is now a callable
+      * subroutine: STUDENT-ID/STUDENT-NAME/STUDENT-ADDRESS come in
+      * through the LINKAGE SECTION, so INSERT-BATCH-DRIVER can CALL
+      * it once per row of a new-admissions transaction file instead
+      * of the program being recompiled for every single insert.
+      * LS-INSERT-STATUS comes back 'Y' or 'N' for the caller to tally.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. INSERT-EXAMPLE.
 
@@ -7,11 +15,11 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
-   
+
            EXEC SQL
                INCLUDE STUDENT
            END-EXEC.
-   
+
            EXEC SQL BEGIN DECLARE SECTION
            END-EXEC.
               01 WS-STUDENT-REC.
@@ -21,21 +29,65 @@
            EXEC SQL END DECLARE SECTION
            END-EXEC.
 
-       PROCEDURE DIVISION.
-           MOVE 1005 TO WS-STUDENT-ID.
-           MOVE 'JOHN DOE' TO WS-STUDENT-NAME.
-           MOVE 'STREET 99' TO WS-STUDENT-ADDRESS.
-          
+           01 WS-VALID-FLAG PIC A(01).
+
+      *    VALIDATE-STUDENT's LINKAGE SECTION is sized to
+      *    STUDENT-MASTER's real STUDENT-ID (PIC 9(05)), one digit
+      *    wider than DB2's own WS-STUDENT-ID. WS-VALIDATE-ID is that
+      *    width so the BY CONTENT call below hands VALIDATE-STUDENT a
+      *    field exactly as large as the one it expects.
+           01 WS-VALIDATE-ID PIC 9(05).
+
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
+
+           LINKAGE SECTION.
+           01 LS-STUDENT-ID       PIC 9(4).
+           01 LS-STUDENT-NAME     PIC X(25).
+           01 LS-STUDENT-ADDRESS  PIC X(50).
+           01 LS-INSERT-STATUS    PIC A(01).
+
+       PROCEDURE DIVISION USING LS-STUDENT-ID, LS-STUDENT-NAME,
+                                 LS-STUDENT-ADDRESS, LS-INSERT-STATUS.
+           PERFORM LOAD-SQLCODE-TABLE.
+           MOVE LS-STUDENT-ID      TO WS-STUDENT-ID.
+           MOVE LS-STUDENT-NAME    TO WS-STUDENT-NAME.
+           MOVE LS-STUDENT-ADDRESS TO WS-STUDENT-ADDRESS.
+           MOVE 'N' TO LS-INSERT-STATUS.
+
+      *    VALIDATE-STUDENT is called BY CONTENT so this subroutine can
+      *    never alter WS-STUDENT-ID/WS-STUDENT-NAME before the INSERT.
+           MOVE WS-STUDENT-ID TO WS-VALIDATE-ID.
+           CALL 'VALIDATE-STUDENT' USING BY CONTENT WS-VALIDATE-ID,
+                             BY CONTENT WS-STUDENT-NAME,
+                             BY REFERENCE WS-VALID-FLAG.
+           IF WS-VALID-FLAG NOT EQUAL 'Y'
+              DISPLAY 'Invalid student data - insert skipped'
+              EXIT PROGRAM
+           END-IF.
+
+           MOVE 'INSERT STUDENT' TO WS-SQL-STATEMENT.
            EXEC SQL
-              INSERT INTO 
+              INSERT INTO
                    STUDENT(STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS)
-              VALUES 
+              VALUES
                   (:WS-STUDENT-ID, :WS-STUDENT-NAME, WS-STUDENT-ADDRESS)
            END-EXEC.
-          
-           IF SQLCODE = 0 
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE 'Y' TO LS-INSERT-STATUS
               DISPLAY 'Record Inserted Successfully'
               DISPLAY WS-STUDENT-REC
-           ELSE DISPLAY 'Error'
+           ELSE
+              EXEC SQL
+                 ROLLBACK
+              END-EXEC
+              PERFORM SQL-ERROR-HANDLING
            END-IF.
-       STOP RUN.
\ No newline at end of file
+       EXIT PROGRAM.
+
+       COPY "sqlerr.cpy".
+       COPY "sqlcded.cpy".
