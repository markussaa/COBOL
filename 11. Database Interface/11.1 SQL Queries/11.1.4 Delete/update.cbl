@@ -1,4 +1,12 @@
-      * This is only an example for a DELETE statement. 
+      * This is only an example for a DELETE statement.
+      *
+      * A physical DELETE here throws away the student's history along
+      * with the row, and the indexed STUDENT-MASTER side already
+      * tracks a student leaving via STUDENT-STATUS (see studmas.cpy)
+      * rather than removing the record. DELETE-EXAMPLE now does the
+      * same on the DB2 side: it sets STUDENT-STATUS to 'W' (withdrawn)
+      * instead of deleting the row, so the student stays on file for
+      * reporting and can still be looked up by ID afterward.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. DELETE-EXAMPLE.
 
@@ -8,31 +16,47 @@
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
-   
+
            EXEC SQL
                INCLUDE STUDENT
            END-EXEC.
-   
+
            EXEC SQL BEGIN DECLARE SECTION
            END-EXEC.
            01 WS-STUDENT-REC.
               05 WS-STUDENT-ID PIC 9(4).
               05 WS-STUDENT-NAME PIC X(25).
               05 WS-STUDENT-ADDRESS PIC X(50).
+              05 WS-STUDENT-STATUS PIC X(01).
            EXEC SQL END DECLARE SECTION
            END-EXEC.
 
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
+
        PROCEDURE DIVISION.
+           PERFORM LOAD-SQLCODE-TABLE.
            MOVE 1005 TO WS-STUDENT-ID.
-          
+           MOVE 'W' TO WS-STUDENT-STATUS.
+           MOVE 'DELETE STUDENT' TO WS-SQL-STATEMENT.
+
            EXEC SQL
-               DELETE FROM STUDENT
+               UPDATE STUDENT SET STUDENT-STATUS=:WS-STUDENT-STATUS
                WHERE STUDENT-ID=:WS-STUDENT-ID
            END-EXEC.
-          
-           IF SQLCODE = 0 
-               DISPLAY 'Record Deleted Successfully'
-           ELSE DISPLAY 'Error'
+
+           IF SQLCODE = 0
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               DISPLAY 'Record Marked Withdrawn Successfully'
+           ELSE
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               PERFORM SQL-ERROR-HANDLING
            END-IF.
        STOP RUN.
 
+       COPY "sqlerr.cpy".
+       COPY "sqlcded.cpy".
