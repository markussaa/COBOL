@@ -21,18 +21,27 @@
            EXEC SQL END DECLARE SECTION
            END-EXEC.
 
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
+
        PROCEDURE DIVISION.
+           PERFORM LOAD-SQLCODE-TABLE.
+           MOVE 'SELECT STUDENT' TO WS-SQL-STATEMENT.
            EXEC SQL
               SELECT STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS
-              INTO :WS-STUDENT-ID, 
+              INTO :WS-STUDENT-ID,
                    :WS-STUDENT-NAME, WS-STUDENT-ADDRESS FROM STUDENT
               WHERE STUDENT-ID=1004
            END-EXEC.
-   
-           IF SQLCODE = 0 
+
+           IF SQLCODE = 0
               DISPLAY WS-STUDENT-RECORD
-           ELSE DISPLAY 'Error'
+           ELSE
+              PERFORM SQL-ERROR-HANDLING
            END-IF.
 
        STOP RUN.
+
+       COPY "sqlerr.cpy".
+       COPY "sqlcded.cpy".
        
\ No newline at end of file
