@@ -1,18 +1,42 @@
-      * This is only an example for a UPDATE statement. 
+      * This is only an example for a UPDATE statement.
+      *
+      * Address changes come in batches at the start of every term,
+      * not one row at a time. UPDATE-EXAMPLE now reads
+      * STUDENT-ADDRESS-CHANGES, a STUDENT-ID/new-address transaction
+      * file, and PERFORMs the EXEC SQL UPDATE once per row until end
+      * of file instead of updating one hardcoded STUDENT-ID.
        IDENTIFICATION DIVISION.
            PROGRAM-ID. UPDATE-EXAMPLE.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ADDRESS-CHANGES
+                   ASSIGN TO 'STUDENT-ADDRESS-CHANGES.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-FS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD ADDRESS-CHANGES.
+           01 ADDRESS-CHANGE-REC.
+               05 AC-STUDENT-ID       PIC 9(4).
+               05 AC-NEW-ADDRESS      PIC X(50).
+
            WORKING-STORAGE SECTION.
-          
+           01 WS-TRANS-FS          PIC X(02).
+           01 WS-EOF                 PIC A(01) VALUE 'N'.
+           01 WS-UPDATED-COUNT         PIC 9(06) VALUE ZERO.
+           01 WS-FAILED-COUNT            PIC 9(06) VALUE ZERO.
+
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
-          
+
            EXEC SQL
                INCLUDE STUDENT
            END-EXEC.
-          
+
            EXEC SQL BEGIN DECLARE SECTION
            END-EXEC.
              01 WS-STUDENT-REC.
@@ -21,17 +45,58 @@
                 05 WS-STUDENT-ADDRESS PIC X(50).
            EXEC SQL END DECLARE SECTION
            END-EXEC.
-       
+
+           COPY "sqlmsg.cpy".
+           COPY "sqlcdtb.cpy".
+
        PROCEDURE DIVISION.
-           MOVE 'STREET 1' TO WS-STUDENT-ADDRESS.
+       MAIN-LOGIC.
+           DISPLAY "UPDATE-EXAMPLE".
+
+           PERFORM LOAD-SQLCODE-TABLE.
+           OPEN INPUT ADDRESS-CHANGES.
+           IF WS-TRANS-FS NOT EQUAL '00'
+               DISPLAY "Error opening STUDENT-ADDRESS-CHANGES. Status: "
+                   WS-TRANS-FS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ADDRESS-CHANGES
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM UPDATE-ONE-ADDRESS
+               END-READ
+           END-PERFORM.
+
+           CLOSE ADDRESS-CHANGES.
+
+           DISPLAY 'RECORDS UPDATED: ' WS-UPDATED-COUNT.
+           DISPLAY 'RECORDS FAILED: '  WS-FAILED-COUNT.
+       STOP RUN.
+
+       UPDATE-ONE-ADDRESS.
+           MOVE AC-STUDENT-ID  TO WS-STUDENT-ID.
+           MOVE AC-NEW-ADDRESS TO WS-STUDENT-ADDRESS.
+
+           MOVE 'UPDATE STUDENT' TO WS-SQL-STATEMENT.
            EXEC SQL
                UPDATE STUDENT SET STUDENT-ADDRESS=:WS-STUDENT-ADDRESS
-               WHERE STUDENT-ID = 1003
+               WHERE STUDENT-ID = :WS-STUDENT-ID
            END-EXEC.
-          
-           IF SQLCODE = 0 
-               DISPLAY 'Record Updated Successfully'
-           ELSE DISPLAY 'Error'
+
+           IF SQLCODE = 0
+               EXEC SQL
+                  COMMIT
+               END-EXEC
+               ADD 1 TO WS-UPDATED-COUNT
+               DISPLAY 'Record Updated Successfully: ' WS-STUDENT-ID
+           ELSE
+               EXEC SQL
+                  ROLLBACK
+               END-EXEC
+               ADD 1 TO WS-FAILED-COUNT
+               PERFORM SQL-ERROR-HANDLING
            END-IF.
-       STOP RUN.
 
+       COPY "sqlerr.cpy".
+       COPY "sqlcded.cpy".
